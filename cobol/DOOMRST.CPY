@@ -0,0 +1,11 @@
+      *================================================================
+      * DOOMRST.CPY - DOOM Batch Restart Record
+      * Tracks which per-tick batch step (see DOOMBAT) last completed,
+      * so a batch that abends partway through a tick resumes at the
+      * right program instead of re-running steps that already
+      * applied a move or command.
+      *================================================================
+       01  RESTART-RECORD.
+           05  BATCH-TICK          PIC 9(8).
+           05  BATCH-LAST-STEP     PIC 9.
+           05  FILLER              PIC X(20).
