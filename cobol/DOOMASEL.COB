@@ -0,0 +1,339 @@
+      *================================================================
+      * DOOMASEL.COB - AI Engine Selector / Decision-Divergence Log
+      * With three independent AI brains (DOOMAI, DOOMAI2, DOOMTACT)
+      * all reaching their own decision off the same game state, this
+      * reads a small control record telling the run which engine is
+      * "primary" for the session, and - when debug mode is on -
+      * compares the other engines' normalized action choice against
+      * it for the tick and logs any disagreement. DOOMARB still picks
+      * which engine's commands actually get executed; this is purely
+      * an operator control + observability layer on top of that.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DOOMASEL.
+       AUTHOR. DOOM-COBOL-SYSTEM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENGINE-SELECT ASSIGN TO 'DOOM.ENGINESEL'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SEL-STATUS.
+
+           SELECT AI1-COMMANDS ASSIGN TO 'DOOM.COMMANDS.AI1'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AI1-STATUS.
+
+           SELECT AI2-COMMANDS ASSIGN TO 'DOOM.COMMANDS.AI2'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AI2-STATUS.
+
+           SELECT TACTICS-FILE ASSIGN TO 'TACTICS'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TACTICS-STATUS.
+
+           SELECT LOG-FILE ASSIGN TO 'DOOM.AILOG'
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT DIVERGE-LOG ASSIGN TO 'DOOM.AIDIVERGE'
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT GAMESTAT-FILE ASSIGN TO 'DOOM.GAMESTAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GAMESTAT-STATUS.
+
+           SELECT COMMAND-ACK ASSIGN TO 'DOOM.COMMANDACK'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENGINE-SELECT.
+       01  SEL-RECORD.
+           05  SEL-PRIMARY-ENGINE         PIC X(4).
+           05  SEL-DEBUG-MODE             PIC X.
+           05  FILLER                     PIC X(75).
+
+       FD  AI1-COMMANDS.
+       01  AI1-RECORD                     PIC X(80).
+
+       FD  AI2-COMMANDS.
+       01  AI2-RECORD                     PIC X(80).
+
+       FD  TACTICS-FILE.
+       01  TACTICS-REC.
+           05  T-THREAT-LEVEL             PIC 9.
+           05  T-PRIMARY-TARGET           PIC X(20).
+           05  T-MOVE-DIRECTION           PIC X.
+           05  T-MOVE-URGENCY             PIC 9.
+           05  T-ACTION-COUNT             PIC 9.
+           05  T-ACTION-QUEUE OCCURS 5 TIMES.
+               10  T-ACTION-CODE          PIC XX.
+               10  T-ACTION-PARAM         PIC X(10).
+           05  FILLER                     PIC X(41).
+
+       FD  LOG-FILE.
+       01  LOG-RECORD                     PIC X(80).
+
+       FD  DIVERGE-LOG.
+       01  DIVERGE-RECORD                 PIC X(80).
+
+       FD  GAMESTAT-FILE.
+       01  GAMESTAT-RECORD                PIC X(80).
+
+       FD  COMMAND-ACK.
+       01  ACK-FILE-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY DOOMSTAT.
+
+       01  WS-SEL-STATUS                  PIC XX.
+           88  SEL-MISSING                VALUE '35'.
+           88  SEL-EOF                    VALUE '10'.
+       01  WS-AI1-STATUS                  PIC XX.
+           88  AI1-MISSING                VALUE '35'.
+           88  AI1-EOF                    VALUE '10'.
+       01  WS-AI2-STATUS                  PIC XX.
+           88  AI2-MISSING                VALUE '35'.
+           88  AI2-EOF                    VALUE '10'.
+       01  WS-TACTICS-STATUS              PIC XX.
+           88  TACTICS-MISSING            VALUE '35'.
+           88  TACTICS-EOF                VALUE '10'.
+
+       01  WS-CONTROL.
+           05  WS-PRIMARY-ENGINE          PIC X(4) VALUE 'AI2 '.
+           05  WS-DEBUG-MODE              PIC X VALUE 'N'.
+               88  DEBUG-MODE-ON          VALUE 'Y'.
+
+       01  WS-PRESENCE.
+           05  WS-AI1-PRESENT             PIC X VALUE 'N'.
+           05  WS-AI2-PRESENT             PIC X VALUE 'N'.
+           05  WS-TACT-PRESENT            PIC X VALUE 'N'.
+
+       01  WS-ACTIONS.
+           05  WS-AI1-ACTION              PIC X(8) VALUE SPACES.
+           05  WS-AI2-ACTION              PIC X(8) VALUE SPACES.
+           05  WS-TACT-ACTION             PIC X(8) VALUE SPACES.
+
+       01  WS-LINE-TOKENS.
+           05  WS-TOK1                    PIC X(20).
+           05  WS-TOK-REST                PIC X(60).
+
+       01  WS-LOG-MSG                     PIC X(80).
+
+       01  WS-GAMESTAT-STATUS             PIC XX.
+           88  GAMESTAT-MISSING           VALUE '35'.
+           88  GAMESTAT-EOF               VALUE '10'.
+       01  WS-ACK-STATUS                  PIC XX.
+           88  ACK-MISSING                VALUE '35'.
+           88  ACK-EOF                    VALUE '10'.
+
+       01  WS-CURRENT-TICK                PIC 9(8) VALUE ZERO.
+       01  WS-ACK-PRESENT                 PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM READ-ENGINE-SELECT
+           PERFORM LOG-SELECTED-ENGINE
+           PERFORM CHECK-COMMAND-ACK
+           IF DEBUG-MODE-ON
+               PERFORM READ-ENGINE-ACTIONS
+               PERFORM COMPARE-ENGINE-ACTIONS
+           END-IF
+           GOBACK.
+
+       CHECK-COMMAND-ACK.
+      *    Checkpoint run before the next cycle's engine selection -
+      *    confirms the engine side is actually consuming commands
+      *    instead of the AI programs blindly writing into the void.
+      *    Both files are optional inputs, same MISSING idiom as
+      *    everywhere else, so a run with no engine-side ack support
+      *    yet just skips this quietly.
+           OPEN INPUT GAMESTAT-FILE
+           IF NOT GAMESTAT-MISSING
+               READ GAMESTAT-FILE INTO STATE-HEADER
+                   AT END SET GAMESTAT-EOF TO TRUE
+               END-READ
+               IF NOT GAMESTAT-EOF
+                   MOVE STATE-TICK TO WS-CURRENT-TICK
+               END-IF
+               CLOSE GAMESTAT-FILE
+           END-IF
+
+           OPEN INPUT COMMAND-ACK
+           IF ACK-MISSING
+               PERFORM LOG-ACK-MISSING
+           ELSE
+               READ COMMAND-ACK INTO DOOM-COMMAND-ACK
+                   AT END SET ACK-EOF TO TRUE
+               END-READ
+               IF ACK-EOF
+                   PERFORM LOG-ACK-MISSING
+               ELSE
+                   MOVE 'Y' TO WS-ACK-PRESENT
+                   IF NOT ACK-EXECUTED
+                       PERFORM LOG-ACK-NOT-EXECUTED
+                   END-IF
+                   IF WS-CURRENT-TICK > ZERO
+                      AND ACK-CONSUMED-TICK + 1 < WS-CURRENT-TICK
+                       PERFORM LOG-ACK-STALE
+                   END-IF
+               END-IF
+               CLOSE COMMAND-ACK
+           END-IF.
+
+       LOG-ACK-MISSING.
+           OPEN EXTEND LOG-FILE
+           MOVE SPACES TO WS-LOG-MSG
+           STRING 'COMMAND ACK: NONE RECEIVED - ENGINE MAY BE STALLED'
+                  DELIMITED BY SIZE INTO WS-LOG-MSG
+           MOVE WS-LOG-MSG TO LOG-RECORD
+           WRITE LOG-RECORD
+           CLOSE LOG-FILE.
+
+       LOG-ACK-NOT-EXECUTED.
+           OPEN EXTEND LOG-FILE
+           MOVE SPACES TO WS-LOG-MSG
+           STRING 'COMMAND ACK: TICK ' DELIMITED BY SIZE
+                  ACK-CONSUMED-TICK DELIMITED BY SIZE
+                  ' RESULT ' DELIMITED BY SIZE
+                  ACK-RESULT-CODE DELIMITED BY SIZE
+                  ' (NOT EXECUTED)' DELIMITED BY SIZE
+                  INTO WS-LOG-MSG
+           MOVE WS-LOG-MSG TO LOG-RECORD
+           WRITE LOG-RECORD
+           CLOSE LOG-FILE.
+
+       LOG-ACK-STALE.
+           OPEN EXTEND LOG-FILE
+           MOVE SPACES TO WS-LOG-MSG
+           STRING 'COMMAND ACK STALE: LAST ACKED TICK '
+                  DELIMITED BY SIZE
+                  ACK-CONSUMED-TICK DELIMITED BY SIZE
+                  ' CURRENT TICK ' DELIMITED BY SIZE
+                  WS-CURRENT-TICK DELIMITED BY SIZE
+                  INTO WS-LOG-MSG
+           MOVE WS-LOG-MSG TO LOG-RECORD
+           WRITE LOG-RECORD
+           CLOSE LOG-FILE.
+
+       READ-ENGINE-SELECT.
+      *    DOOM.ENGINESEL is optional - if it isn't there, AI2 stays
+      *    primary and debug/divergence logging stays off, same as
+      *    running without this program at all.
+           OPEN INPUT ENGINE-SELECT
+           IF NOT SEL-MISSING
+               READ ENGINE-SELECT
+                   NOT AT END
+                       IF SEL-PRIMARY-ENGINE NOT = SPACES
+                           MOVE SEL-PRIMARY-ENGINE TO WS-PRIMARY-ENGINE
+                       END-IF
+                       IF SEL-DEBUG-MODE = 'Y'
+                           MOVE 'Y' TO WS-DEBUG-MODE
+                       END-IF
+               END-READ
+               CLOSE ENGINE-SELECT
+           END-IF.
+
+       LOG-SELECTED-ENGINE.
+           OPEN EXTEND LOG-FILE
+           MOVE SPACES TO WS-LOG-MSG
+           STRING 'ENGINE SELECTOR: PRIMARY=' DELIMITED BY SIZE
+                  WS-PRIMARY-ENGINE DELIMITED BY SIZE
+                  ' DEBUG=' DELIMITED BY SIZE
+                  WS-DEBUG-MODE DELIMITED BY SIZE
+                  INTO WS-LOG-MSG
+           MOVE WS-LOG-MSG TO LOG-RECORD
+           WRITE LOG-RECORD
+           CLOSE LOG-FILE.
+
+       READ-ENGINE-ACTIONS.
+      *    Each engine's command output has a different shape - AI1 is
+      *    free text with the action word first, AI2 is the structured
+      *    DOOM-COMMAND-RECORD with a real CMD-ACTION, and TACT's
+      *    COMMAND-ACTION is always a fixed keypress marker so its
+      *    actual choice lives in the tactics queue's ACTION-CODE
+      *    instead. Normalize all three down to one WS-xxx-ACTION word
+      *    so they can be compared the same way.
+           OPEN INPUT AI1-COMMANDS
+           IF NOT AI1-MISSING
+               READ AI1-COMMANDS
+                   NOT AT END
+                       MOVE 'Y' TO WS-AI1-PRESENT
+                       UNSTRING AI1-RECORD DELIMITED BY SPACE
+                           INTO WS-TOK1, WS-TOK-REST
+                       END-UNSTRING
+                       MOVE WS-TOK1(1:8) TO WS-AI1-ACTION
+               END-READ
+               CLOSE AI1-COMMANDS
+           END-IF
+
+           OPEN INPUT AI2-COMMANDS
+           IF NOT AI2-MISSING
+               READ AI2-COMMANDS INTO DOOM-COMMAND-RECORD
+                   NOT AT END
+                       MOVE 'Y' TO WS-AI2-PRESENT
+                       MOVE CMD-ACTION TO WS-AI2-ACTION
+               END-READ
+               CLOSE AI2-COMMANDS
+           END-IF
+
+           OPEN INPUT TACTICS-FILE
+           IF NOT TACTICS-MISSING
+               READ TACTICS-FILE
+                   NOT AT END
+                       MOVE 'Y' TO WS-TACT-PRESENT
+                       MOVE T-ACTION-CODE(1) TO WS-TACT-ACTION
+               END-READ
+               CLOSE TACTICS-FILE
+           END-IF.
+
+       COMPARE-ENGINE-ACTIONS.
+           OPEN EXTEND DIVERGE-LOG
+
+           IF WS-AI1-PRESENT = 'Y' AND WS-AI2-PRESENT = 'Y'
+              AND WS-AI1-ACTION NOT = WS-AI2-ACTION
+               PERFORM LOG-DIVERGENCE-AI1-AI2
+           END-IF
+
+           IF WS-AI1-PRESENT = 'Y' AND WS-TACT-PRESENT = 'Y'
+              AND WS-AI1-ACTION NOT = WS-TACT-ACTION
+               PERFORM LOG-DIVERGENCE-AI1-TACT
+           END-IF
+
+           IF WS-AI2-PRESENT = 'Y' AND WS-TACT-PRESENT = 'Y'
+              AND WS-AI2-ACTION NOT = WS-TACT-ACTION
+               PERFORM LOG-DIVERGENCE-AI2-TACT
+           END-IF
+
+           CLOSE DIVERGE-LOG.
+
+       LOG-DIVERGENCE-AI1-AI2.
+           MOVE SPACES TO WS-LOG-MSG
+           STRING 'DIVERGENCE AI1/AI2: ' DELIMITED BY SIZE
+                  WS-AI1-ACTION DELIMITED BY SIZE
+                  ' VS ' DELIMITED BY SIZE
+                  WS-AI2-ACTION DELIMITED BY SIZE
+                  INTO WS-LOG-MSG
+           MOVE WS-LOG-MSG TO DIVERGE-RECORD
+           WRITE DIVERGE-RECORD.
+
+       LOG-DIVERGENCE-AI1-TACT.
+           MOVE SPACES TO WS-LOG-MSG
+           STRING 'DIVERGENCE AI1/TACT: ' DELIMITED BY SIZE
+                  WS-AI1-ACTION DELIMITED BY SIZE
+                  ' VS ' DELIMITED BY SIZE
+                  WS-TACT-ACTION DELIMITED BY SIZE
+                  INTO WS-LOG-MSG
+           MOVE WS-LOG-MSG TO DIVERGE-RECORD
+           WRITE DIVERGE-RECORD.
+
+       LOG-DIVERGENCE-AI2-TACT.
+           MOVE SPACES TO WS-LOG-MSG
+           STRING 'DIVERGENCE AI2/TACT: ' DELIMITED BY SIZE
+                  WS-AI2-ACTION DELIMITED BY SIZE
+                  ' VS ' DELIMITED BY SIZE
+                  WS-TACT-ACTION DELIMITED BY SIZE
+                  INTO WS-LOG-MSG
+           MOVE WS-LOG-MSG TO DIVERGE-RECORD
+           WRITE DIVERGE-RECORD.
