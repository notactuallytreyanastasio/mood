@@ -0,0 +1,13 @@
+      *================================================================
+      * DOOMSCR.CPY - DOOM Kill/Accuracy Score Record
+      * Shared layout for DOOM.SCORE so every engine that can fire a
+      * SHOOT command (DOOMAI, DOOMAI2, DOOMTACT) and DOOMSCOR's
+      * end-of-level report all agree on the same running counters.
+      * KILLS-BY-TYPE is indexed 1-9, matching DOOMSTAT.CPY's
+      * ENTITY-TYPE / ENT-IMP..ENT-SPIDER values directly.
+      *================================================================
+       01  SCORE-RECORD.
+           05  SCORE-SHOTS-FIRED       PIC 9(6).
+           05  SCORE-SHOTS-HIT         PIC 9(6).
+           05  SCORE-KILLS-BY-TYPE     OCCURS 9 TIMES PIC 9(4).
+           05  FILLER                  PIC X(20).
