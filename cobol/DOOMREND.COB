@@ -8,9 +8,19 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT GAME-STATE ASSIGN TO 'GAMESTAT'.
-           SELECT LEVEL-DATA ASSIGN TO 'LEVEL'.
+      *    Keyed by relative record number (level - 1) * 20 + row, so
+      *    a frame only ever fetches the rows it needs instead of a
+      *    full sequential re-read every render.
+           SELECT LEVEL-DATA ASSIGN TO 'LEVEL'
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-LEVEL-REL-KEY
+               FILE STATUS IS WS-LEVEL-STATUS.
            SELECT DISPLAY-FILE ASSIGN TO 'DISPLAY'.
-           
+           SELECT AI-GAMESTAT ASSIGN TO 'DOOM.GAMESTAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AI-GAMESTAT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  GAME-STATE.
@@ -18,111 +28,331 @@
            05  PLAYER-X        PIC 99.
            05  PLAYER-Y        PIC 99.
            05  PLAYER-HEALTH   PIC 999.
-           05  PLAYER-AMMO     PIC 999.
+           05  PLAYER-AMMO-POOLS.
+               10  PLAYER-BULLETS  PIC 999.
+               10  PLAYER-SHELLS   PIC 999.
+               10  PLAYER-CELLS    PIC 999.
+               10  PLAYER-ROCKETS  PIC 999.
            05  PLAYER-FACING   PIC X.
-           05  FILLER          PIC X(68).
+           05  VIEW-MODE       PIC X.
+               88  MODE-NORMAL VALUE 'N'.
+               88  MODE-MAP    VALUE 'M'.
+           05  STATE-LEVEL     PIC 99 VALUE 1.
+      *    Second player slot - kept byte-for-byte in sync with
+      *    DOOMMV's GAME-STATE-REC layout since both share the same
+      *    'GAMESTAT' file; PARM-PLAYER-ID picks which one to render.
+           05  PLAYER2-X       PIC 99.
+           05  PLAYER2-Y       PIC 99.
+           05  PLAYER2-HEALTH  PIC 999.
+           05  PLAYER2-AMMO-POOLS.
+               10  PLAYER2-BULLETS PIC 999.
+               10  PLAYER2-SHELLS  PIC 999.
+               10  PLAYER2-CELLS   PIC 999.
+               10  PLAYER2-ROCKETS PIC 999.
+           05  PLAYER2-FACING  PIC X.
+           05  FILLER          PIC X(36).
            
        FD  LEVEL-DATA.
        01  LEVEL-REC         PIC X(80).
        
        FD  DISPLAY-FILE.
        01  DISPLAY-LINE      PIC X(133).
-       
+
+       FD  AI-GAMESTAT.
+       01  AI-GAMESTAT-RECORD  PIC X(80).
+
        WORKING-STORAGE SECTION.
+       COPY DOOMSTAT.
+
+       01  WS-AI-GAMESTAT-STATUS  PIC XX.
+           88  AI-GAMESTAT-MISSING VALUE '35'.
+           88  AI-GAMESTAT-EOF      VALUE '10'.
+
+       01  WS-WEAPON-NAME    PIC X(8).
+
        01  WS-MAP-ARRAY.
            05  WS-MAP-ROW OCCURS 20 TIMES.
                10  WS-MAP-CELL OCCURS 40 TIMES PIC X.
                
        01  WS-VIEWPORT.
-           05  WS-VIEW-ROW OCCURS 10 TIMES.
-               10  WS-VIEW-CELL OCCURS 20 TIMES PIC X.
-               
+           05  WS-VIEW-ROW OCCURS 20 TIMES.
+               10  WS-VIEW-CELL OCCURS 40 TIMES PIC X.
+
        01  WS-INDICES.
            05  WS-I          PIC 99.
            05  WS-J          PIC 99.
            05  WS-VIEW-X     PIC 99.
            05  WS-VIEW-Y     PIC 99.
-           
+           05  WS-CELL-X     PIC 99.
+           05  WS-CELL-Y     PIC 99.
+           05  WS-VIEW-ROWS  PIC 99 VALUE 10.
+           05  WS-VIEW-COLS  PIC 99 VALUE 20.
+           05  WS-BORDER-POS PIC 999.
+
+       01  WS-LEVEL-REL-KEY  PIC 9(4).
+       01  WS-LEVEL-STATUS   PIC XX.
+
+       01  WS-REND-X         PIC 99.
+       01  WS-REND-Y         PIC 99.
+       01  WS-REND-HEALTH    PIC 999.
+
        01  WS-DISPLAY-LINE.
            05  FILLER        PIC X VALUE SPACE.
            05  WS-DISP-DATA  PIC X(132).
-           
-       PROCEDURE DIVISION.
+
+       LINKAGE SECTION.
+       01  PARM-DATA.
+           05  PARM-LEN         PIC S9(4) COMP.
+           05  PARM-VIEW-ROWS   PIC 99.
+           05  PARM-VIEW-COLS   PIC 99.
+           05  PARM-PLAYER-ID   PIC 9.
+
+       PROCEDURE DIVISION USING PARM-DATA.
        MAIN-LOGIC.
            OPEN INPUT GAME-STATE LEVEL-DATA
            OPEN OUTPUT DISPLAY-FILE
-           
+
+           PERFORM SET-VIEWPORT-SIZE
+
            READ GAME-STATE
-           
+
+           PERFORM SELECT-RENDER-PLAYER
            PERFORM LOAD-LEVEL-DATA
-           PERFORM CALCULATE-VIEWPORT
-           PERFORM RENDER-VIEW
+           PERFORM READ-AMMO-LOADOUT
+
+           IF MODE-MAP
+               PERFORM RENDER-MINIMAP
+           ELSE
+               PERFORM CALCULATE-VIEWPORT
+               PERFORM RENDER-VIEW
+           END-IF
+
            PERFORM DISPLAY-STATUS
            
            CLOSE GAME-STATE LEVEL-DATA DISPLAY-FILE
-           STOP RUN.
+           GOBACK.
            
+       SET-VIEWPORT-SIZE.
+      *    Viewport dims default to the original 10x20 window but can
+      *    be widened/narrowed via PARM, e.g. for a bigger terminal -
+      *    same PARM-LEN-guarded LINKAGE idiom DOOMMV uses.
+           IF PARM-LEN > ZERO
+               IF PARM-VIEW-ROWS > ZERO AND PARM-VIEW-ROWS <= 20
+                   MOVE PARM-VIEW-ROWS TO WS-VIEW-ROWS
+               END-IF
+               IF PARM-VIEW-COLS > ZERO AND PARM-VIEW-COLS <= 40
+                   MOVE PARM-VIEW-COLS TO WS-VIEW-COLS
+               END-IF
+           END-IF.
+
+       SELECT-RENDER-PLAYER.
+      *    Same PARM-LEN-guarded player-id idiom DOOMMV uses - a
+      *    caller that never passes PARM-PLAYER-ID keeps rendering
+      *    player 1 exactly as before.
+           IF PARM-LEN > 4 AND PARM-PLAYER-ID = 2
+               MOVE PLAYER2-X OF GAME-STATE-REC TO WS-REND-X
+               MOVE PLAYER2-Y OF GAME-STATE-REC TO WS-REND-Y
+               MOVE PLAYER2-HEALTH OF GAME-STATE-REC TO WS-REND-HEALTH
+           ELSE
+               MOVE PLAYER-X OF GAME-STATE-REC TO WS-REND-X
+               MOVE PLAYER-Y OF GAME-STATE-REC TO WS-REND-Y
+               MOVE PLAYER-HEALTH OF GAME-STATE-REC TO WS-REND-HEALTH
+           END-IF.
+
        LOAD-LEVEL-DATA.
+      *    Random access straight to this level's 20 rows by relative
+      *    key - no more skipping over every earlier level's block.
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 20
+               COMPUTE WS-LEVEL-REL-KEY =
+                   (STATE-LEVEL OF GAME-STATE-REC - 1) * 20 + WS-I
                READ LEVEL-DATA
+                   INVALID KEY EXIT PERFORM
+               END-READ
                MOVE LEVEL-REC TO WS-MAP-ROW(WS-I)
            END-PERFORM.
            
+       READ-AMMO-LOADOUT.
+      *    AMMUNITION-RECORD lives on the richer DOOM.GAMESTAT file
+      *    DOOMAI2 reads, not on the compact GAMESTAT record above -
+      *    pull it separately just for the status line.
+           INITIALIZE AMMUNITION-RECORD
+           OPEN INPUT AI-GAMESTAT
+           IF NOT AI-GAMESTAT-MISSING
+               READ AI-GAMESTAT INTO STATE-HEADER
+                   AT END SET AI-GAMESTAT-EOF TO TRUE
+               END-READ
+               IF NOT AI-GAMESTAT-EOF
+                   READ AI-GAMESTAT INTO PLAYER-RECORD
+                       AT END SET AI-GAMESTAT-EOF TO TRUE
+                   END-READ
+               END-IF
+               IF NOT AI-GAMESTAT-EOF
+                   READ AI-GAMESTAT INTO AMMUNITION-RECORD
+                       AT END SET AI-GAMESTAT-EOF TO TRUE
+                   END-READ
+               END-IF
+               CLOSE AI-GAMESTAT
+           END-IF
+           PERFORM GET-WEAPON-NAME.
+
+       GET-WEAPON-NAME.
+           EVALUATE TRUE
+               WHEN WEAPON-FIST
+                   MOVE 'FIST' TO WS-WEAPON-NAME
+               WHEN WEAPON-PISTOL
+                   MOVE 'PISTOL' TO WS-WEAPON-NAME
+               WHEN WEAPON-SHOTGUN
+                   MOVE 'SHOTGUN' TO WS-WEAPON-NAME
+               WHEN WEAPON-CHAINGUN
+                   MOVE 'CHAINGUN' TO WS-WEAPON-NAME
+               WHEN WEAPON-ROCKET
+                   MOVE 'ROCKET' TO WS-WEAPON-NAME
+               WHEN WEAPON-PLASMA
+                   MOVE 'PLASMA' TO WS-WEAPON-NAME
+               WHEN WEAPON-BFG
+                   MOVE 'BFG' TO WS-WEAPON-NAME
+               WHEN WEAPON-CHAINSAW
+                   MOVE 'CHAINSAW' TO WS-WEAPON-NAME
+               WHEN OTHER
+                   MOVE 'UNKNOWN' TO WS-WEAPON-NAME
+           END-EVALUATE.
+
        CALCULATE-VIEWPORT.
       *    Center viewport on player position
-           COMPUTE WS-VIEW-X = PLAYER-X - 10
-           COMPUTE WS-VIEW-Y = PLAYER-Y - 5
-           
+           COMPUTE WS-VIEW-X = WS-REND-X - (WS-VIEW-COLS / 2)
+           COMPUTE WS-VIEW-Y = WS-REND-Y - (WS-VIEW-ROWS / 2)
+
            IF WS-VIEW-X < 1 THEN
                MOVE 1 TO WS-VIEW-X
            END-IF
-           
+
            IF WS-VIEW-Y < 1 THEN
                MOVE 1 TO WS-VIEW-Y
+           END-IF
+
+      *    Clamp the high edge too - a widened PARM-VIEW-COLS/ROWS
+      *    viewport near the far side of the 20x40 map would otherwise
+      *    push WS-CELL-X/WS-CELL-Y past WS-MAP-CELL's bounds below.
+           IF WS-VIEW-X + WS-VIEW-COLS - 1 > 40
+               COMPUTE WS-VIEW-X = 41 - WS-VIEW-COLS
+           END-IF
+
+           IF WS-VIEW-Y + WS-VIEW-ROWS - 1 > 20
+               COMPUTE WS-VIEW-Y = 21 - WS-VIEW-ROWS
            END-IF.
-           
+
        RENDER-VIEW.
       *    Draw border
+           COMPUTE WS-BORDER-POS = WS-VIEW-COLS + 2
            MOVE ALL '-' TO WS-DISP-DATA
            MOVE '+' TO WS-DISP-DATA(1:1)
-           MOVE '+' TO WS-DISP-DATA(22:1)
+           MOVE '+' TO WS-DISP-DATA(WS-BORDER-POS:1)
            WRITE DISPLAY-LINE FROM WS-DISPLAY-LINE
-           
+
       *    Draw map viewport
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-VIEW-ROWS
                MOVE '|' TO WS-DISP-DATA(1:1)
-               
-               PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 20
-                   COMPUTE WS-VIEW-X = WS-VIEW-X + WS-J - 1
-                   COMPUTE WS-VIEW-Y = WS-VIEW-Y + WS-I - 1
-                   
-                   IF WS-VIEW-X = PLAYER-X AND WS-VIEW-Y = PLAYER-Y
+
+               PERFORM VARYING WS-J FROM 1 BY 1
+                       UNTIL WS-J > WS-VIEW-COLS
+                   COMPUTE WS-CELL-X = WS-VIEW-X + WS-J - 1
+                   COMPUTE WS-CELL-Y = WS-VIEW-Y + WS-I - 1
+
+                   IF WS-CELL-X = WS-REND-X AND
+                      WS-CELL-Y = WS-REND-Y
                        MOVE '@' TO WS-DISP-DATA(WS-J + 1:1)
                    ELSE
-                       MOVE WS-MAP-CELL(WS-VIEW-Y, WS-VIEW-X) 
+                       MOVE WS-MAP-CELL(WS-CELL-Y, WS-CELL-X)
                             TO WS-DISP-DATA(WS-J + 1:1)
                    END-IF
                END-PERFORM
-               
-               MOVE '|' TO WS-DISP-DATA(22:1)
+
+               MOVE '|' TO WS-DISP-DATA(WS-BORDER-POS:1)
                WRITE DISPLAY-LINE FROM WS-DISPLAY-LINE
            END-PERFORM
-           
+
       *    Draw bottom border
            MOVE ALL '-' TO WS-DISP-DATA
            MOVE '+' TO WS-DISP-DATA(1:1)
-           MOVE '+' TO WS-DISP-DATA(22:1)
+           MOVE '+' TO WS-DISP-DATA(WS-BORDER-POS:1)
            WRITE DISPLAY-LINE FROM WS-DISPLAY-LINE.
-           
+
+       RENDER-MINIMAP.
+      *    Whole-level overview: walls/doors/items only, player as @
+           MOVE ALL '-' TO WS-DISP-DATA
+           MOVE '+' TO WS-DISP-DATA(1:1)
+           MOVE '+' TO WS-DISP-DATA(42:1)
+           WRITE DISPLAY-LINE FROM WS-DISPLAY-LINE
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 20
+               MOVE SPACES TO WS-DISP-DATA
+               MOVE '|' TO WS-DISP-DATA(1:1)
+
+               PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 40
+                   IF WS-J = WS-REND-X AND
+                      WS-I = WS-REND-Y
+                       MOVE '@' TO WS-DISP-DATA(WS-J + 1:1)
+                   ELSE
+                       EVALUATE WS-MAP-CELL(WS-I, WS-J)
+                           WHEN '#'
+                               MOVE '#' TO WS-DISP-DATA(WS-J + 1:1)
+                           WHEN 'D'
+                               MOVE 'D' TO WS-DISP-DATA(WS-J + 1:1)
+                           WHEN '$'
+                               MOVE '$' TO WS-DISP-DATA(WS-J + 1:1)
+                           WHEN 'B'
+                               MOVE 'B' TO WS-DISP-DATA(WS-J + 1:1)
+                           WHEN 'S'
+                               MOVE 'S' TO WS-DISP-DATA(WS-J + 1:1)
+                           WHEN 'C'
+                               MOVE 'C' TO WS-DISP-DATA(WS-J + 1:1)
+                           WHEN 'R'
+                               MOVE 'R' TO WS-DISP-DATA(WS-J + 1:1)
+                           WHEN OTHER
+                               MOVE '.' TO WS-DISP-DATA(WS-J + 1:1)
+                       END-EVALUATE
+                   END-IF
+               END-PERFORM
+
+               MOVE '|' TO WS-DISP-DATA(42:1)
+               WRITE DISPLAY-LINE FROM WS-DISPLAY-LINE
+           END-PERFORM
+
+           MOVE ALL '-' TO WS-DISP-DATA
+           MOVE '+' TO WS-DISP-DATA(1:1)
+           MOVE '+' TO WS-DISP-DATA(42:1)
+           WRITE DISPLAY-LINE FROM WS-DISPLAY-LINE.
+
        DISPLAY-STATUS.
+      *    Per-type ammo (BULLETS/SHELLS/CELLS/ROCKETS below) already
+      *    comes from the fuller DOOM.GAMESTAT loadout read by
+      *    READ-AMMO-LOADOUT - this line is just HP now that the
+      *    compact GAMESTAT record tracks pools instead of one flat
+      *    counter, so there's nothing left to show twice.
            MOVE SPACES TO WS-DISPLAY-LINE
            STRING 'HP: ' DELIMITED BY SIZE
-                  PLAYER-HEALTH DELIMITED BY SIZE
-                  '  AMMO: ' DELIMITED BY SIZE
-                  PLAYER-AMMO DELIMITED BY SIZE
+                  WS-REND-HEALTH DELIMITED BY SIZE
                   INTO WS-DISP-DATA
            WRITE DISPLAY-LINE FROM WS-DISPLAY-LINE
-           
-           MOVE 'Commands: N)orth S)outh E)ast W)est F)ire' 
+
+           MOVE SPACES TO WS-DISPLAY-LINE
+           STRING 'WEAPON: ' DELIMITED BY SIZE
+                  WS-WEAPON-NAME DELIMITED BY SIZE
+                  '  BULLETS: ' DELIMITED BY SIZE
+                  AMMO-BULLETS DELIMITED BY SIZE
+                  '  SHELLS: ' DELIMITED BY SIZE
+                  AMMO-SHELLS DELIMITED BY SIZE
+                  INTO WS-DISP-DATA
+           WRITE DISPLAY-LINE FROM WS-DISPLAY-LINE
+
+           MOVE SPACES TO WS-DISPLAY-LINE
+           STRING '  CELLS: ' DELIMITED BY SIZE
+                  AMMO-CELLS DELIMITED BY SIZE
+                  '  ROCKETS: ' DELIMITED BY SIZE
+                  AMMO-ROCKETS DELIMITED BY SIZE
+                  INTO WS-DISP-DATA
+           WRITE DISPLAY-LINE FROM WS-DISPLAY-LINE
+
+           MOVE 'Commands: N)orth S)outh E)ast W)est F)ire'
                 TO WS-DISP-DATA
            WRITE DISPLAY-LINE FROM WS-DISPLAY-LINE.
\ No newline at end of file
