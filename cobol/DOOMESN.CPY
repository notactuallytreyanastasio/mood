@@ -0,0 +1,18 @@
+      *================================================================
+      * DOOMESN.CPY - DOOM Entity Snapshot Record
+      * Holds the previous tick's DOOM-ENTITY-TABLE population, by
+      * type, so DOOMAI2's RECONCILE-ENTITIES can tell a dropped
+      * ENTITIES record from an explicit kill - a kill leaves a
+      * zero-health corpse in the table (see ANALYZE-ENEMY), it never
+      * removes the entity, so a type's total count is only ever
+      * supposed to go up. Same running-state-across-ticks idiom as
+      * DOOMSCR.CPY/DOOM.SCORE.
+      * SNAP-SCORED carries, per entity slot, whether ANALYZE-ENEMY has
+      * already credited that corpse's kill to SCORE-KILLS-BY-TYPE -
+      * a dead entity stays in its slot every tick, so without this a
+      * single kill would get recounted on every subsequent cycle.
+      *================================================================
+       01  ENTITY-SNAPSHOT-RECORD.
+           05  SNAP-ENTITY-COUNT          PIC 99.
+           05  SNAP-TYPE-COUNT OCCURS 9 TIMES PIC 99.
+           05  SNAP-SCORED OCCURS 64 TIMES PIC X.
