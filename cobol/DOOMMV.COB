@@ -8,8 +8,19 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT GAME-STATE ASSIGN TO 'GAMESTAT'.
-           SELECT LEVEL-DATA ASSIGN TO 'LEVEL'.
-           
+
+      *    Keyed by relative record number (level - 1) * 20 + row, so
+      *    a tick only ever fetches/rewrites the rows it needs instead
+      *    of the old sequential skip-and-scan of the whole file.
+           SELECT LEVEL-DATA ASSIGN TO 'LEVEL'
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-LEVEL-REL-KEY
+               FILE STATUS IS WS-LEVEL-STATUS.
+
+           SELECT MOVE-LOG ASSIGN TO 'DOOM.MOVELOG'
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  GAME-STATE.
@@ -17,95 +28,363 @@
            05  PLAYER-X        PIC 99.
            05  PLAYER-Y        PIC 99.
            05  PLAYER-HEALTH   PIC 999.
-           05  PLAYER-AMMO     PIC 999.
+           05  PLAYER-AMMO-POOLS.
+               10  PLAYER-BULLETS  PIC 999.
+               10  PLAYER-SHELLS   PIC 999.
+               10  PLAYER-CELLS    PIC 999.
+               10  PLAYER-ROCKETS  PIC 999.
            05  PLAYER-FACING   PIC X.
-           05  FILLER          PIC X(68).
+           05  VIEW-MODE       PIC X.
+               88  MODE-NORMAL VALUE 'N'.
+               88  MODE-MAP    VALUE 'M'.
+           05  STATE-LEVEL     PIC 99 VALUE 1.
+      *    Second player slot - co-op/versus sessions carry a PARM
+      *    player-id through DOOMMV/DOOMREND telling them which of
+      *    these two blocks to act on/render; a single-player caller
+      *    that never passes a player-id keeps using the block above
+      *    exactly as before.
+           05  PLAYER2-X       PIC 99.
+           05  PLAYER2-Y       PIC 99.
+           05  PLAYER2-HEALTH  PIC 999.
+           05  PLAYER2-AMMO-POOLS.
+               10  PLAYER2-BULLETS PIC 999.
+               10  PLAYER2-SHELLS  PIC 999.
+               10  PLAYER2-CELLS   PIC 999.
+               10  PLAYER2-ROCKETS PIC 999.
+           05  PLAYER2-FACING  PIC X.
+           05  FILLER          PIC X(36).
            
        FD  LEVEL-DATA.
        01  LEVEL-REC         PIC X(80).
-       
+
+       FD  MOVE-LOG.
+       01  MOVE-LOG-REC.
+           05  LOG-OLD-X       PIC 99.
+           05  LOG-OLD-Y       PIC 99.
+           05  LOG-DIRECTION   PIC X(2).
+           05  LOG-NEW-X       PIC 99.
+           05  LOG-NEW-Y       PIC 99.
+           05  LOG-RETURN-CODE PIC 99.
+
        WORKING-STORAGE SECTION.
        01  WS-MAP-ARRAY.
            05  WS-MAP-ROW OCCURS 20 TIMES.
                10  WS-MAP-CELL OCCURS 40 TIMES PIC X.
-               
+
+       01  WS-LEVEL-REL-KEY   PIC 9(4).
+       01  WS-LEVEL-STATUS    PIC XX.
+
        01  WS-INDICES.
            05  WS-I            PIC 99.
+           05  WS-OLD-X        PIC 99.
+           05  WS-OLD-Y        PIC 99.
            05  WS-NEW-X        PIC 99.
            05  WS-NEW-Y        PIC 99.
-           
+
        01  WS-TARGET-CELL      PIC X.
        01  WS-RETURN-CODE      PIC 99 VALUE ZERO.
-       
+       01  WS-MAP-CHANGED      PIC X VALUE 'N'.
+       01  WS-LEVEL-CHANGED    PIC X VALUE 'N'.
+       01  WS-DIAGONAL-MOVE    PIC X VALUE 'N'.
+
+      *    Active-player working copy - CALCULATE-NEW-POSITION,
+      *    CHECK-COLLISION, PROCESS-USE-ACTION etc. all work off these
+      *    instead of PLAYER-*/PLAYER2-* directly, so the same movement
+      *    logic serves whichever player PARM-PLAYER-ID selects without
+      *    duplicating every paragraph per player.
+       01  WS-ACTIVE-PLAYER-ID PIC 9 VALUE 1.
+       01  WS-ACT-X            PIC 99.
+       01  WS-ACT-Y            PIC 99.
+       01  WS-ACT-HEALTH       PIC 999.
+       01  WS-ACT-BULLETS      PIC 999.
+       01  WS-ACT-SHELLS       PIC 999.
+       01  WS-ACT-CELLS        PIC 999.
+       01  WS-ACT-ROCKETS      PIC 999.
+       01  WS-ACT-FACING       PIC X.
+
        LINKAGE SECTION.
        01  PARM-DATA.
            05  PARM-LEN        PIC S9(4) COMP.
-           05  PARM-DIRECTION  PIC X.
-           
+           05  PARM-DIRECTION  PIC X(2).
+           05  PARM-PLAYER-ID  PIC 9.
+
        PROCEDURE DIVISION USING PARM-DATA.
        MAIN-LOGIC.
            OPEN I-O GAME-STATE
            OPEN INPUT LEVEL-DATA
-           
+
            READ GAME-STATE
-           
+
+           MOVE 1 TO WS-ACTIVE-PLAYER-ID
+           IF PARM-LEN > 2 AND PARM-PLAYER-ID = 2
+               MOVE 2 TO WS-ACTIVE-PLAYER-ID
+           END-IF
+           PERFORM LOAD-ACTIVE-PLAYER
+
+           MOVE WS-ACT-X TO WS-OLD-X
+           MOVE WS-ACT-Y TO WS-OLD-Y
+
            PERFORM LOAD-MAP
-           PERFORM CALCULATE-NEW-POSITION
-           PERFORM CHECK-COLLISION
-           
+           CLOSE LEVEL-DATA
+
+           EVALUATE PARM-DIRECTION
+               WHEN 'U'
+                   PERFORM PROCESS-USE-ACTION
+               WHEN OTHER
+                   PERFORM CALCULATE-NEW-POSITION
+                   PERFORM CHECK-COLLISION
+                   IF WS-RETURN-CODE = ZERO
+                       PERFORM UPDATE-POSITION
+                   END-IF
+           END-EVALUATE
+
+           IF WS-LEVEL-CHANGED = 'Y'
+               PERFORM RELOAD-LEVEL
+           END-IF
+
+           PERFORM STORE-ACTIVE-PLAYER
+
            IF WS-RETURN-CODE = ZERO
-               PERFORM UPDATE-POSITION
                REWRITE GAME-STATE-REC
            END-IF
-           
-           CLOSE GAME-STATE LEVEL-DATA
-           
+
+           IF WS-MAP-CHANGED = 'Y'
+               PERFORM SAVE-MAP
+           END-IF
+
+           PERFORM APPEND-MOVE-LOG
+
+           CLOSE GAME-STATE
+
            MOVE WS-RETURN-CODE TO RETURN-CODE
-           STOP RUN.
-           
+           GOBACK.
+
+       APPEND-MOVE-LOG.
+           OPEN EXTEND MOVE-LOG
+           MOVE WS-OLD-X TO LOG-OLD-X
+           MOVE WS-OLD-Y TO LOG-OLD-Y
+           MOVE PARM-DIRECTION TO LOG-DIRECTION
+           MOVE WS-ACT-X TO LOG-NEW-X
+           MOVE WS-ACT-Y TO LOG-NEW-Y
+           MOVE WS-RETURN-CODE TO LOG-RETURN-CODE
+           WRITE MOVE-LOG-REC
+           CLOSE MOVE-LOG.
+
        LOAD-MAP.
+      *    Random access straight to this level's 20 rows by relative
+      *    key - no more skipping over every earlier level's block.
+      *    A slot that was never written back (bad STATE-LEVEL, level
+      *    block never initialized) fails INVALID KEY instead of
+      *    silently leaving WS-MAP-ROW holding stale/garbage content -
+      *    WS-RETURN-CODE 12 matches this file's existing severe-error
+      *    convention and blocks CHECK-COLLISION/UPDATE-POSITION below.
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 20
+               COMPUTE WS-LEVEL-REL-KEY = (STATE-LEVEL - 1) * 20 + WS-I
                READ LEVEL-DATA
+                   INVALID KEY
+                       MOVE 12 TO WS-RETURN-CODE
+                       EXIT PERFORM
+               END-READ
                MOVE LEVEL-REC TO WS-MAP-ROW(WS-I)
            END-PERFORM.
-           
+
+       RELOAD-LEVEL.
+           OPEN INPUT LEVEL-DATA
+           PERFORM LOAD-MAP
+           CLOSE LEVEL-DATA.
+
+       SAVE-MAP.
+      *    Rewrite just this level's 20 rows in place by relative key
+      *    - other levels' blocks are untouched, no full-file re-read
+      *    needed to preserve them. A slot that was never allocated
+      *    fails INVALID KEY instead of silently discarding the row -
+      *    flag it the same way LOAD-MAP does so the caller can see the
+      *    save didn't fully take.
+           OPEN I-O LEVEL-DATA
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 20
+               COMPUTE WS-LEVEL-REL-KEY = (STATE-LEVEL - 1) * 20 + WS-I
+               MOVE WS-MAP-ROW(WS-I) TO LEVEL-REC
+               REWRITE LEVEL-REC
+                   INVALID KEY MOVE 12 TO WS-RETURN-CODE
+               END-REWRITE
+           END-PERFORM
+           CLOSE LEVEL-DATA.
+
+       LOAD-ACTIVE-PLAYER.
+      *    Copy the selected player's slot into the working copy the
+      *    rest of the movement logic operates on.
+           EVALUATE WS-ACTIVE-PLAYER-ID
+               WHEN 2
+                   MOVE PLAYER2-X TO WS-ACT-X
+                   MOVE PLAYER2-Y TO WS-ACT-Y
+                   MOVE PLAYER2-HEALTH TO WS-ACT-HEALTH
+                   MOVE PLAYER2-BULLETS TO WS-ACT-BULLETS
+                   MOVE PLAYER2-SHELLS TO WS-ACT-SHELLS
+                   MOVE PLAYER2-CELLS TO WS-ACT-CELLS
+                   MOVE PLAYER2-ROCKETS TO WS-ACT-ROCKETS
+                   MOVE PLAYER2-FACING TO WS-ACT-FACING
+               WHEN OTHER
+                   MOVE PLAYER-X TO WS-ACT-X
+                   MOVE PLAYER-Y TO WS-ACT-Y
+                   MOVE PLAYER-HEALTH TO WS-ACT-HEALTH
+                   MOVE PLAYER-BULLETS TO WS-ACT-BULLETS
+                   MOVE PLAYER-SHELLS TO WS-ACT-SHELLS
+                   MOVE PLAYER-CELLS TO WS-ACT-CELLS
+                   MOVE PLAYER-ROCKETS TO WS-ACT-ROCKETS
+                   MOVE PLAYER-FACING TO WS-ACT-FACING
+           END-EVALUATE.
+
+       STORE-ACTIVE-PLAYER.
+      *    Write the working copy back into whichever slot it came
+      *    from - the other player's slot is left untouched.
+           EVALUATE WS-ACTIVE-PLAYER-ID
+               WHEN 2
+                   MOVE WS-ACT-X TO PLAYER2-X
+                   MOVE WS-ACT-Y TO PLAYER2-Y
+                   MOVE WS-ACT-HEALTH TO PLAYER2-HEALTH
+                   MOVE WS-ACT-BULLETS TO PLAYER2-BULLETS
+                   MOVE WS-ACT-SHELLS TO PLAYER2-SHELLS
+                   MOVE WS-ACT-CELLS TO PLAYER2-CELLS
+                   MOVE WS-ACT-ROCKETS TO PLAYER2-ROCKETS
+                   MOVE WS-ACT-FACING TO PLAYER2-FACING
+               WHEN OTHER
+                   MOVE WS-ACT-X TO PLAYER-X
+                   MOVE WS-ACT-Y TO PLAYER-Y
+                   MOVE WS-ACT-HEALTH TO PLAYER-HEALTH
+                   MOVE WS-ACT-BULLETS TO PLAYER-BULLETS
+                   MOVE WS-ACT-SHELLS TO PLAYER-SHELLS
+                   MOVE WS-ACT-CELLS TO PLAYER-CELLS
+                   MOVE WS-ACT-ROCKETS TO PLAYER-ROCKETS
+                   MOVE WS-ACT-FACING TO PLAYER-FACING
+           END-EVALUATE.
+
        CALCULATE-NEW-POSITION.
-           MOVE PLAYER-X TO WS-NEW-X
-           MOVE PLAYER-Y TO WS-NEW-Y
-           
+           MOVE WS-ACT-X TO WS-NEW-X
+           MOVE WS-ACT-Y TO WS-NEW-Y
+           MOVE 'N' TO WS-DIAGONAL-MOVE
+
            EVALUATE PARM-DIRECTION
                WHEN 'N'
                    SUBTRACT 1 FROM WS-NEW-Y
-                   MOVE 'N' TO PLAYER-FACING
+                   MOVE 'N' TO WS-ACT-FACING
                WHEN 'S'
                    ADD 1 TO WS-NEW-Y
-                   MOVE 'S' TO PLAYER-FACING
+                   MOVE 'S' TO WS-ACT-FACING
                WHEN 'E'
                    ADD 1 TO WS-NEW-X
-                   MOVE 'E' TO PLAYER-FACING
+                   MOVE 'E' TO WS-ACT-FACING
                WHEN 'W'
                    SUBTRACT 1 FROM WS-NEW-X
-                   MOVE 'W' TO PLAYER-FACING
+                   MOVE 'W' TO WS-ACT-FACING
+               WHEN 'NE'
+                   SUBTRACT 1 FROM WS-NEW-Y
+                   ADD 1 TO WS-NEW-X
+                   MOVE 'N' TO WS-ACT-FACING
+                   MOVE 'Y' TO WS-DIAGONAL-MOVE
+               WHEN 'NW'
+                   SUBTRACT 1 FROM WS-NEW-Y
+                   SUBTRACT 1 FROM WS-NEW-X
+                   MOVE 'N' TO WS-ACT-FACING
+                   MOVE 'Y' TO WS-DIAGONAL-MOVE
+               WHEN 'SE'
+                   ADD 1 TO WS-NEW-Y
+                   ADD 1 TO WS-NEW-X
+                   MOVE 'S' TO WS-ACT-FACING
+                   MOVE 'Y' TO WS-DIAGONAL-MOVE
+               WHEN 'SW'
+                   ADD 1 TO WS-NEW-Y
+                   SUBTRACT 1 FROM WS-NEW-X
+                   MOVE 'S' TO WS-ACT-FACING
+                   MOVE 'Y' TO WS-DIAGONAL-MOVE
            END-EVALUATE.
-           
+
        CHECK-COLLISION.
            IF WS-NEW-X < 1 OR WS-NEW-X > 40 OR
               WS-NEW-Y < 1 OR WS-NEW-Y > 20
                MOVE 4 TO WS-RETURN-CODE
            ELSE
-               MOVE WS-MAP-CELL(WS-NEW-Y, WS-NEW-X) TO WS-TARGET-CELL
-               
-               EVALUATE WS-TARGET-CELL
-                   WHEN '#'
-                       MOVE 4 TO WS-RETURN-CODE
-                   WHEN 'D'
-                       MOVE 8 TO WS-RETURN-CODE
-                   WHEN '$'
-                       ADD 50 TO PLAYER-AMMO
-                       MOVE '.' TO WS-MAP-CELL(WS-NEW-Y, WS-NEW-X)
-               END-EVALUATE
+               IF WS-DIAGONAL-MOVE = 'Y'
+                   PERFORM CHECK-DIAGONAL-CORNERS
+               END-IF
+
+               IF WS-RETURN-CODE = ZERO
+                   MOVE WS-MAP-CELL(WS-NEW-Y, WS-NEW-X)
+                        TO WS-TARGET-CELL
+
+                   EVALUATE WS-TARGET-CELL
+                       WHEN '#'
+                           MOVE 4 TO WS-RETURN-CODE
+                       WHEN 'D'
+                           MOVE 8 TO WS-RETURN-CODE
+                       WHEN '$'
+      *                    Legacy generic pickup - credit bullets
+                           ADD 50 TO WS-ACT-BULLETS
+                           MOVE '.' TO WS-MAP-CELL(WS-NEW-Y, WS-NEW-X)
+                           MOVE 'Y' TO WS-MAP-CHANGED
+                       WHEN 'B'
+                           ADD 50 TO WS-ACT-BULLETS
+                           MOVE '.' TO WS-MAP-CELL(WS-NEW-Y, WS-NEW-X)
+                           MOVE 'Y' TO WS-MAP-CHANGED
+                       WHEN 'S'
+                           ADD 20 TO WS-ACT-SHELLS
+                           MOVE '.' TO WS-MAP-CELL(WS-NEW-Y, WS-NEW-X)
+                           MOVE 'Y' TO WS-MAP-CHANGED
+                       WHEN 'C'
+                           ADD 40 TO WS-ACT-CELLS
+                           MOVE '.' TO WS-MAP-CELL(WS-NEW-Y, WS-NEW-X)
+                           MOVE 'Y' TO WS-MAP-CHANGED
+                       WHEN 'R'
+                           ADD 5 TO WS-ACT-ROCKETS
+                           MOVE '.' TO WS-MAP-CELL(WS-NEW-Y, WS-NEW-X)
+                           MOVE 'Y' TO WS-MAP-CHANGED
+                       WHEN 'X'
+                           ADD 1 TO STATE-LEVEL
+                           MOVE 'Y' TO WS-LEVEL-CHANGED
+                           MOVE 2 TO WS-NEW-X
+                           MOVE 2 TO WS-NEW-Y
+                   END-EVALUATE
+               END-IF
            END-IF.
-           
+
+       CHECK-DIAGONAL-CORNERS.
+      *    Block cutting a diagonal through a wall corner - both the
+      *    cell sharing the old row and the cell sharing the old
+      *    column must be open, not just the diagonal target itself.
+           IF WS-MAP-CELL(WS-OLD-Y, WS-NEW-X) = '#' OR
+              WS-MAP-CELL(WS-NEW-Y, WS-OLD-X) = '#'
+               MOVE 4 TO WS-RETURN-CODE
+           END-IF.
+
        UPDATE-POSITION.
-           MOVE WS-NEW-X TO PLAYER-X
-           MOVE WS-NEW-Y TO PLAYER-Y.
\ No newline at end of file
+           MOVE WS-NEW-X TO WS-ACT-X
+           MOVE WS-NEW-Y TO WS-ACT-Y.
+
+       PROCESS-USE-ACTION.
+      *    USE opens a door in the cell the player is facing
+           MOVE WS-ACT-X TO WS-NEW-X
+           MOVE WS-ACT-Y TO WS-NEW-Y
+
+           EVALUATE WS-ACT-FACING
+               WHEN 'N'
+                   SUBTRACT 1 FROM WS-NEW-Y
+               WHEN 'S'
+                   ADD 1 TO WS-NEW-Y
+               WHEN 'E'
+                   ADD 1 TO WS-NEW-X
+               WHEN 'W'
+                   SUBTRACT 1 FROM WS-NEW-X
+           END-EVALUATE
+
+           IF WS-NEW-X < 1 OR WS-NEW-X > 40 OR
+              WS-NEW-Y < 1 OR WS-NEW-Y > 20
+               MOVE 12 TO WS-RETURN-CODE
+           ELSE
+               MOVE WS-MAP-CELL(WS-NEW-Y, WS-NEW-X) TO WS-TARGET-CELL
+               IF WS-TARGET-CELL = 'D'
+                   MOVE '.' TO WS-MAP-CELL(WS-NEW-Y, WS-NEW-X)
+                   MOVE 'Y' TO WS-MAP-CHANGED
+                   MOVE ZERO TO WS-RETURN-CODE
+               ELSE
+                   MOVE 12 TO WS-RETURN-CODE
+               END-IF
+           END-IF.
\ No newline at end of file
