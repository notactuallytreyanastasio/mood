@@ -11,11 +11,17 @@
                ORGANIZATION IS SEQUENTIAL.
            SELECT ENTITIES ASSIGN TO ENTITIES
                ORGANIZATION IS SEQUENTIAL.
-           SELECT COMMANDS ASSIGN TO COMMANDS
+           SELECT COMMANDS ASSIGN TO 'DOOM.COMMANDS.AI1'
                ORGANIZATION IS SEQUENTIAL.
            SELECT LOG-FILE ASSIGN TO LOGFILE
                ORGANIZATION IS SEQUENTIAL.
-           
+           SELECT AI-CONFIG ASSIGN TO 'DOOM.AICONFIG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-STATUS.
+           SELECT SCORE-FILE ASSIGN TO 'DOOM.SCORE'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SCORE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  GAME-STATE
@@ -37,8 +43,19 @@
            RECORDING MODE IS F
            RECORD CONTAINS 132 CHARACTERS.
        01  LOG-RECORD          PIC X(132).
-           
+
+       FD  AI-CONFIG.
+       COPY DOOMCFG.
+
+       FD  SCORE-FILE.
+       COPY DOOMSCR.
+
        WORKING-STORAGE SECTION.
+       01  WS-CONFIG-STATUS    PIC XX.
+           88  CONFIG-MISSING  VALUE '35'.
+       01  WS-SCORE-STATUS     PIC XX.
+           88  SCORE-MISSING   VALUE '35'.
+       01  WS-SCORE-EXISTED    PIC X VALUE 'N'.
        01  WS-GAME-STATE.
            05  WS-TICK         PIC 9(9).
            05  WS-PLAYER-X     PIC S9(9).
@@ -77,18 +94,68 @@
        PROCEDURE DIVISION.
        MAIN-CONTROL.
            PERFORM INITIALIZATION
+           PERFORM READ-SCORE
            PERFORM PROCESS-GAME-STATE
            PERFORM ANALYZE-SITUATION
            PERFORM MAKE-DECISION
            PERFORM EXECUTE-DECISION
+           PERFORM WRITE-SCORE
            PERFORM CLEANUP
            STOP RUN.
-           
+
        INITIALIZATION.
            OPEN INPUT GAME-STATE ENTITIES
            OPEN OUTPUT COMMANDS LOG-FILE
+           PERFORM LOAD-AI-CONFIG
            MOVE 'DOOM AI INITIALIZED' TO WS-LOG-MSG
            WRITE LOG-RECORD FROM WS-LOG-MSG.
+
+       READ-SCORE.
+      *    DOOM.SCORE carries running kill/accuracy counters across
+      *    invocations the same way DOOM.AIMSTATE does for DOOMTACT -
+      *    missing/empty just means a fresh score, e.g. a new level.
+           MOVE 'N' TO WS-SCORE-EXISTED
+           INITIALIZE SCORE-RECORD
+           OPEN I-O SCORE-FILE
+           IF NOT SCORE-MISSING
+               READ SCORE-FILE
+                   AT END
+                       INITIALIZE SCORE-RECORD
+                   NOT AT END
+                       MOVE 'Y' TO WS-SCORE-EXISTED
+               END-READ
+           END-IF.
+
+       WRITE-SCORE.
+           IF WS-SCORE-EXISTED = 'Y'
+               REWRITE SCORE-RECORD
+               CLOSE SCORE-FILE
+           ELSE
+               CLOSE SCORE-FILE
+               OPEN OUTPUT SCORE-FILE
+               WRITE SCORE-RECORD
+               CLOSE SCORE-FILE
+           END-IF.
+
+       LOAD-AI-CONFIG.
+      *    DOOM.AICONFIG is optional - if it isn't there, keep the
+      *    compiled-in WS-CONSTANTS defaults above.
+           OPEN INPUT AI-CONFIG
+           IF NOT CONFIG-MISSING
+               READ AI-CONFIG
+                   NOT AT END
+                       IF CFG-LOW-HEALTH > ZERO
+                           MOVE CFG-LOW-HEALTH TO C-LOW-HEALTH
+                       END-IF
+                       IF CFG-LOW-AMMO > ZERO
+                           MOVE CFG-LOW-AMMO TO C-LOW-AMMO
+                       END-IF
+                       IF CFG-DANGER-DIST > ZERO
+                           MOVE CFG-DANGER-DIST TO C-DANGER-DIST
+                       END-IF
+               END-READ
+               CLOSE AI-CONFIG
+           END-IF.
            
        PROCESS-GAME-STATE.
            READ GAME-STATE INTO STATE-RECORD
@@ -233,13 +300,18 @@
                   ' ' DELIMITED BY SIZE
                   WS-AMOUNT DELIMITED BY SIZE
                   INTO WS-COMMAND
-           WRITE COMMAND-RECORD FROM WS-COMMAND.
+           WRITE COMMAND-RECORD FROM WS-COMMAND
+           ADD 1 TO SCORE-SHOTS-FIRED.
            
        WRITE-USE-COMMAND.
            MOVE 'USE' TO WS-COMMAND
            WRITE COMMAND-RECORD FROM WS-COMMAND.
            
        CLEANUP.
-           CLOSE GAME-STATE ENTITIES COMMANDS LOG-FILE
-           MOVE 'AI CYCLE COMPLETE' TO WS-LOG-MSG
-           WRITE LOG-RECORD FROM WS-LOG-MSG.
\ No newline at end of file
+      *    Same "AI COMPLETE - COMMANDS: nn" wording DOOMAI2 writes
+      *    (this engine always writes exactly one command per cycle
+      *    via EXECUTE-DECISION), so DOOMAREP's PROCESS-LOG-LINE
+      *    tokenizer picks up this engine's command counts too.
+           MOVE 'AI COMPLETE - COMMANDS: 01' TO WS-LOG-MSG
+           WRITE LOG-RECORD FROM WS-LOG-MSG
+           CLOSE GAME-STATE ENTITIES COMMANDS LOG-FILE.
\ No newline at end of file
