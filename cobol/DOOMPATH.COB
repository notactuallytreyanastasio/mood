@@ -0,0 +1,115 @@
+      *================================================================
+      * DOOMPATH.COB - AI-PATH-PLAN Walker
+      * Consumes one queued step per invocation from DOOM.PATHPLAN,
+      * so a multi-step route (e.g. a scavenge sweep planned by
+      * DOOMAI2) doesn't have to be re-decided from scratch every tick.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DOOMPATH.
+       AUTHOR. DOOM-COBOL-SYSTEM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PATHPLAN-FILE ASSIGN TO 'DOOM.PATHPLAN'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *    Own file, same as DOOMAI/DOOMAI2/DOOMTACT - DOOMARB merges
+      *    all four command sources and picks one winner per tick
+      *    (see PICK-WINNER/COPY-WINNER-COMMANDS there), so writing
+      *    straight to DOOM.COMMANDS here would let DOOMPATH and
+      *    DOOMARB clobber each other depending on run order.
+           SELECT COMMANDS-FILE ASSIGN TO 'DOOM.COMMANDS.PATH'
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT LOG-FILE ASSIGN TO 'DOOM.AILOG'
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PATHPLAN-FILE.
+       01  PATHPLAN-RECORD                PIC X(124).
+
+       FD  COMMANDS-FILE.
+       01  COMMANDS-RECORD                PIC X(80).
+
+       FD  LOG-FILE.
+       01  LOG-RECORD                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY DOOMSTAT.
+
+       01  WS-FILE-STATUS                 PIC XX.
+           88  NO-PATH-PLAN               VALUE '35'.
+
+       01  WS-RETURN-CODE                 PIC 99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM READ-PATH-PLAN
+
+           IF NOT NO-PATH-PLAN
+               IF PATH-CURRENT-STEP <= PLANNED-MOVES
+                   PERFORM WALK-NEXT-STEP
+               ELSE
+                   PERFORM LOG-PATH-COMPLETE
+                   MOVE 1 TO WS-RETURN-CODE
+               END-IF
+           ELSE
+               MOVE 2 TO WS-RETURN-CODE
+           END-IF
+
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           GOBACK.
+
+       READ-PATH-PLAN.
+           OPEN I-O PATHPLAN-FILE
+           IF NO-PATH-PLAN
+               CONTINUE
+           ELSE
+               READ PATHPLAN-FILE
+                   AT END SET NO-PATH-PLAN TO TRUE
+               END-READ
+               IF NOT NO-PATH-PLAN
+                   MOVE PATHPLAN-RECORD TO AI-PATH-PLAN
+               END-IF
+           END-IF.
+
+       WALK-NEXT-STEP.
+           OPEN OUTPUT COMMANDS-FILE
+           OPEN EXTEND LOG-FILE
+
+           INITIALIZE DOOM-COMMAND-RECORD
+           MOVE 'COMMAND ' TO CMD-RECORD-TYPE
+           MOVE MOVE-ACTION(PATH-CURRENT-STEP) TO CMD-ACTION
+           MOVE 'FORWARD ' TO CMD-DIRECTION
+           MOVE MOVE-VALUE(PATH-CURRENT-STEP) TO CMD-VALUE
+           MOVE 5 TO CMD-PRIORITY
+           MOVE "PATH PLAN STEP" TO CMD-REASON
+
+           WRITE COMMANDS-RECORD FROM DOOM-COMMAND-RECORD
+
+           MOVE SPACES TO LOG-RECORD
+           STRING 'PATH STEP ' DELIMITED BY SIZE
+                  PATH-CURRENT-STEP DELIMITED BY SIZE
+                  ' OF ' DELIMITED BY SIZE
+                  PLANNED-MOVES DELIMITED BY SIZE
+                  ' EXECUTED' DELIMITED BY SIZE
+                  INTO LOG-RECORD
+           WRITE LOG-RECORD
+
+           CLOSE COMMANDS-FILE LOG-FILE
+
+           ADD 1 TO PATH-CURRENT-STEP
+           MOVE AI-PATH-PLAN TO PATHPLAN-RECORD
+           REWRITE PATHPLAN-RECORD
+
+           CLOSE PATHPLAN-FILE.
+
+       LOG-PATH-COMPLETE.
+           CLOSE PATHPLAN-FILE
+           OPEN EXTEND LOG-FILE
+           MOVE 'PATH PLAN COMPLETE - NO STEPS REMAIN' TO LOG-RECORD
+           WRITE LOG-RECORD
+           CLOSE LOG-FILE.
