@@ -0,0 +1,155 @@
+      *================================================================
+      * DOOMSNAP.COB - GAMESTAT Snapshot / Save-Game History
+      * GAME-STATE (the compact position/health/ammo/facing/level
+      * record DOOMMV rewrites in place) and DOOM.GAMESTAT (the richer
+      * per-tick stream DOOMAI2 reads - header, player, ammo, then one
+      * record per entity) both only ever hold the current tick, with
+      * no history retained. This copies both, in order, into a single
+      * timestamped DOOM.SNAP.<tick> file and appends an entry to
+      * DOOM.SNAPINDEX so DOOMLOAD can find it later.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DOOMSNAP.
+       AUTHOR. DOOM-COBOL-SYSTEM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAME-STATE ASSIGN TO 'GAMESTAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GAMESTATE-STATUS.
+
+           SELECT RICH-STATE ASSIGN TO 'DOOM.GAMESTAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RICH-STATUS.
+
+      *    DYNAMIC is required for a bare identifier ASSIGN to actually
+      *    take the filename from WS-SNAPSHOT-NAME's runtime content -
+      *    without it GnuCOBOL derives a static filename from the data
+      *    name itself and every tick's snapshot clobbers the same file.
+           SELECT SNAPSHOT-FILE ASSIGN TO DYNAMIC WS-SNAPSHOT-NAME
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SNAP-INDEX ASSIGN TO 'DOOM.SNAPINDEX'
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GAME-STATE.
+       01  GAME-STATE-REC.
+           05  PLAYER-X        PIC 99.
+           05  PLAYER-Y        PIC 99.
+           05  PLAYER-HEALTH   PIC 999.
+           05  PLAYER-AMMO-POOLS.
+               10  PLAYER-BULLETS  PIC 999.
+               10  PLAYER-SHELLS   PIC 999.
+               10  PLAYER-CELLS    PIC 999.
+               10  PLAYER-ROCKETS  PIC 999.
+           05  PLAYER-FACING   PIC X.
+           05  VIEW-MODE       PIC X.
+           05  STATE-LEVEL     PIC 99.
+           05  PLAYER2-X       PIC 99.
+           05  PLAYER2-Y       PIC 99.
+           05  PLAYER2-HEALTH  PIC 999.
+           05  PLAYER2-AMMO-POOLS.
+               10  PLAYER2-BULLETS PIC 999.
+               10  PLAYER2-SHELLS  PIC 999.
+               10  PLAYER2-CELLS   PIC 999.
+               10  PLAYER2-ROCKETS PIC 999.
+           05  PLAYER2-FACING  PIC X.
+           05  FILLER          PIC X(36).
+
+       FD  RICH-STATE.
+       01  RICH-STATE-RECORD              PIC X(80).
+
+       FD  SNAPSHOT-FILE.
+       01  SNAPSHOT-RECORD                PIC X(80).
+
+       FD  SNAP-INDEX.
+       01  SNAP-INDEX-RECORD              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY DOOMSTAT.
+
+       01  WS-GAMESTATE-STATUS            PIC XX.
+           88  GAMESTATE-MISSING          VALUE '35'.
+           88  GAMESTATE-EOF              VALUE '10'.
+       01  WS-RICH-STATUS                 PIC XX.
+           88  RICH-MISSING                VALUE '35'.
+           88  RICH-EOF                    VALUE '10'.
+
+       01  WS-CURRENT-TICK                PIC 9(8) VALUE ZERO.
+       01  WS-SNAPSHOT-NAME               PIC X(20) VALUE SPACES.
+       01  WS-INDEX-LINE                  PIC X(80).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM READ-CURRENT-TICK
+           PERFORM BUILD-SNAPSHOT-NAME
+           PERFORM WRITE-SNAPSHOT
+           PERFORM UPDATE-SNAPSHOT-INDEX
+           GOBACK.
+
+       READ-CURRENT-TICK.
+      *    DOOM.GAMESTAT's header record carries the tick this
+      *    snapshot is being taken at - if it's missing there's no
+      *    live game to snapshot yet, so tick just stays zero.
+           OPEN INPUT RICH-STATE
+           IF NOT RICH-MISSING
+               READ RICH-STATE INTO STATE-HEADER
+                   AT END SET RICH-EOF TO TRUE
+               END-READ
+               IF NOT RICH-EOF
+                   MOVE STATE-TICK TO WS-CURRENT-TICK
+               END-IF
+               CLOSE RICH-STATE
+           END-IF.
+
+       BUILD-SNAPSHOT-NAME.
+           MOVE SPACES TO WS-SNAPSHOT-NAME
+           STRING 'DOOM.SNAP.' DELIMITED BY SIZE
+                  WS-CURRENT-TICK DELIMITED BY SIZE
+                  INTO WS-SNAPSHOT-NAME.
+
+       WRITE-SNAPSHOT.
+           OPEN OUTPUT SNAPSHOT-FILE
+
+           OPEN INPUT GAME-STATE
+           IF NOT GAMESTATE-MISSING
+               READ GAME-STATE
+                   AT END SET GAMESTATE-EOF TO TRUE
+               END-READ
+               IF NOT GAMESTATE-EOF
+                   MOVE SPACES TO SNAPSHOT-RECORD
+                   MOVE GAME-STATE-REC TO SNAPSHOT-RECORD
+                   WRITE SNAPSHOT-RECORD
+               END-IF
+               CLOSE GAME-STATE
+           END-IF
+
+           OPEN INPUT RICH-STATE
+           IF NOT RICH-MISSING
+               PERFORM UNTIL RICH-EOF
+                   READ RICH-STATE
+                       AT END SET RICH-EOF TO TRUE
+                       NOT AT END
+                           MOVE RICH-STATE-RECORD TO SNAPSHOT-RECORD
+                           WRITE SNAPSHOT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE RICH-STATE
+           END-IF
+
+           CLOSE SNAPSHOT-FILE.
+
+       UPDATE-SNAPSHOT-INDEX.
+           OPEN EXTEND SNAP-INDEX
+           MOVE SPACES TO WS-INDEX-LINE
+           STRING 'TICK ' DELIMITED BY SIZE
+                  WS-CURRENT-TICK DELIMITED BY SIZE
+                  ' FILE ' DELIMITED BY SIZE
+                  WS-SNAPSHOT-NAME DELIMITED BY SIZE
+                  INTO WS-INDEX-LINE
+           MOVE WS-INDEX-LINE TO SNAP-INDEX-RECORD
+           WRITE SNAP-INDEX-RECORD
+           CLOSE SNAP-INDEX.
