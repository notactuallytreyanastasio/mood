@@ -0,0 +1,130 @@
+      *================================================================
+      * DOOMSCOR.COB - Kill Count / Accuracy Statistics Report
+      * DOOM.SCORE accumulates SCORE-SHOTS-FIRED/-HIT and per-type kill
+      * counts across ticks (DOOMAI/DOOMAI2/DOOMTACT all add to shots
+      * fired when they queue a SHOOT/'FR' command; DOOMAI2 alone
+      * credits a kill and a hit, the only engine with per-entity
+      * health data to notice ENTITY-HEALTH reaching zero). This just
+      * reads that running total and writes an end-of-level summary.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DOOMSCOR.
+       AUTHOR. DOOM-COBOL-SYSTEM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCORE-FILE ASSIGN TO 'DOOM.SCORE'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SCORE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO 'DOOM.SCOREREPORT'
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SCORE-FILE.
+       COPY DOOMSCR.
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SCORE-STATUS                PIC XX.
+           88  SCORE-MISSING              VALUE '35'.
+
+       01  WS-TYPE-LABELS.
+           05  WS-TYPE-LABEL OCCURS 9 TIMES PIC X(10).
+
+       01  WS-TOTAL-KILLS                 PIC 9(5) VALUE ZERO.
+       01  WS-ACCURACY-PCT                PIC 999V99.
+       01  WS-TYPE-INDEX                  PIC 9.
+
+       01  WS-REPORT-LINE                 PIC X(80).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZATION
+           PERFORM READ-SCORE-TOTALS
+           PERFORM PRINT-REPORT
+           GOBACK.
+
+       INITIALIZATION.
+           MOVE 'IMP'        TO WS-TYPE-LABEL(1)
+           MOVE 'DEMON'      TO WS-TYPE-LABEL(2)
+           MOVE 'BARON'      TO WS-TYPE-LABEL(3)
+           MOVE 'ZOMBIE'     TO WS-TYPE-LABEL(4)
+           MOVE 'SERGEANT'   TO WS-TYPE-LABEL(5)
+           MOVE 'CACODEMON'  TO WS-TYPE-LABEL(6)
+           MOVE 'LOSTSOUL'   TO WS-TYPE-LABEL(7)
+           MOVE 'CYBERDEMON' TO WS-TYPE-LABEL(8)
+           MOVE 'SPIDER'     TO WS-TYPE-LABEL(9).
+
+       READ-SCORE-TOTALS.
+      *    DOOM.SCORE missing just means no shots have been fired yet
+      *    this level - report all zeros rather than erroring out.
+           INITIALIZE SCORE-RECORD
+           OPEN INPUT SCORE-FILE
+           IF NOT SCORE-MISSING
+               READ SCORE-FILE
+                   AT END
+                       INITIALIZE SCORE-RECORD
+               END-READ
+               CLOSE SCORE-FILE
+           END-IF
+
+           PERFORM VARYING WS-TYPE-INDEX FROM 1 BY 1
+                   UNTIL WS-TYPE-INDEX > 9
+               ADD SCORE-KILLS-BY-TYPE(WS-TYPE-INDEX) TO WS-TOTAL-KILLS
+           END-PERFORM
+
+           IF SCORE-SHOTS-FIRED > ZERO
+               COMPUTE WS-ACCURACY-PCT ROUNDED =
+                   (SCORE-SHOTS-HIT / SCORE-SHOTS-FIRED) * 100
+           ELSE
+               MOVE ZERO TO WS-ACCURACY-PCT
+           END-IF.
+
+       PRINT-REPORT.
+           OPEN OUTPUT REPORT-FILE
+
+           MOVE 'KILL COUNT / ACCURACY REPORT' TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'TOTAL KILLS: ' DELIMITED BY SIZE
+                  WS-TOTAL-KILLS DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           PERFORM VARYING WS-TYPE-INDEX FROM 1 BY 1
+                   UNTIL WS-TYPE-INDEX > 9
+               IF SCORE-KILLS-BY-TYPE(WS-TYPE-INDEX) > ZERO
+                   MOVE SPACES TO REPORT-RECORD
+                   STRING '  ' DELIMITED BY SIZE
+                          WS-TYPE-LABEL(WS-TYPE-INDEX)
+                              DELIMITED BY SPACE
+                          ': ' DELIMITED BY SIZE
+                          SCORE-KILLS-BY-TYPE(WS-TYPE-INDEX)
+                              DELIMITED BY SIZE
+                          INTO REPORT-RECORD
+                   WRITE REPORT-RECORD
+               END-IF
+           END-PERFORM
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'SHOTS FIRED: ' DELIMITED BY SIZE
+                  SCORE-SHOTS-FIRED DELIMITED BY SIZE
+                  '  HIT: ' DELIMITED BY SIZE
+                  SCORE-SHOTS-HIT DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'ACCURACY: ' DELIMITED BY SIZE
+                  WS-ACCURACY-PCT DELIMITED BY SIZE
+                  '%' DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           CLOSE REPORT-FILE.
