@@ -34,6 +34,12 @@
                    88  STATUS-DEAD        VALUE 'D'.
                    88  STATUS-INVULN      VALUE 'I'.
                10  PLAYER-FLAGS           PIC X(8).
+               10  PLAYER-FLAGS-DETAIL REDEFINES PLAYER-FLAGS.
+                   15  FLAG-BERSERK       PIC X.
+                       88  BERSERK-ACTIVE VALUE 'B'.
+                   15  FLAG-RADSUIT-TIMER PIC 99.
+                   15  FLAG-INVULN-TIMER  PIC 99.
+                   15  FILLER             PIC XXX.
                10  FILLER                 PIC X(28).
            
            05  AMMUNITION-RECORD.
@@ -64,7 +70,7 @@
        
        01  DOOM-ENTITY-TABLE.
            05  ENTITY-COUNT               PIC 99.
-           05  ENTITY-ENTRY OCCURS 16 TIMES.
+           05  ENTITY-ENTRY OCCURS 64 TIMES.
                10  ENTITY-RECORD-TYPE     PIC X(8).
                    88  VALID-ENTITY-REC   VALUE 'ENEMY   '.
                10  ENTITY-TYPE            PIC 99.
@@ -112,8 +118,27 @@
                88  PRI-NORMAL             VALUE 4 THRU 6.
                88  PRI-LOW                VALUE 1 THRU 3.
            05  CMD-REASON                 PIC X(20).
-           05  FILLER                     PIC X(31).
-       
+           05  CMD-ENGINE-ID              PIC X(8).
+           05  CMD-TIMESTAMP              PIC 9(8).
+           05  FILLER                     PIC X(15).
+
+      *    Written back by the engine side once it actually consumes a
+      *    tick's DOOM-COMMAND-RECORD, so COBOL has a way to tell a
+      *    stalled/crashed engine from one that's just slow - read by
+      *    DOOMASEL's CHECK-COMMAND-ACK before each cycle's engine
+      *    selection.
+       01  DOOM-COMMAND-ACK.
+           05  ACK-RECORD-TYPE            PIC X(8).
+               88  VALID-ACK-REC          VALUE 'ACK     '.
+           05  ACK-CONSUMED-TICK          PIC 9(8).
+           05  ACK-RESULT-CODE            PIC 99.
+               88  ACK-EXECUTED           VALUE 00.
+               88  ACK-REJECTED           VALUE 01.
+               88  ACK-DROPPED            VALUE 02.
+           05  ACK-ENGINE-ID              PIC X(8).
+           05  ACK-TIMESTAMP              PIC 9(8).
+           05  FILLER                     PIC X(46).
+
        01  DOOM-AI-WORKSPACE.
            05  AI-MODE                    PIC X.
                88  MODE-SURVIVAL          VALUE 'S'.
@@ -135,6 +160,7 @@
                10  TARGET-PRIORITY        PIC 9.
            05  AI-PATH-PLAN.
                10  PLANNED-MOVES          PIC 99.
+               10  PATH-CURRENT-STEP      PIC 99.
                10  MOVE-SEQUENCE OCCURS 10 TIMES.
                    15  MOVE-ACTION        PIC X(8).
-                   15  MOVE-VALUE         PIC 9(4).
\ No newline at end of file
+                   15  MOVE-VALUE         PIC 9(4).
