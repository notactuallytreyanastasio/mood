@@ -12,40 +12,146 @@
            SELECT GAMESTAT-FILE ASSIGN TO 'DOOM.GAMESTAT'
                ORGANIZATION IS SEQUENTIAL.
            
-           SELECT COMMANDS-FILE ASSIGN TO 'DOOM.COMMANDS'
+           SELECT COMMANDS-FILE ASSIGN TO 'DOOM.COMMANDS.AI2'
                ORGANIZATION IS SEQUENTIAL.
            
            SELECT LOG-FILE ASSIGN TO 'DOOM.AILOG'
                ORGANIZATION IS SEQUENTIAL.
-       
+
+           SELECT PATHPLAN-FILE ASSIGN TO 'DOOM.PATHPLAN'
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SCORE-FILE ASSIGN TO 'DOOM.SCORE'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SCORE-STATUS.
+
+      *    Wall-awareness for PLAN-RETREAT/PLAN-COMBAT - the compact
+      *    grid-scale GAMESTAT (same file/layout DOOMMV and DOOMREND
+      *    already share) and the LEVEL-DATA map DOOMMV's CHECK-
+      *    COLLISION already consults; both optional, same MISSING
+      *    idiom as everywhere else, so an old level with neither
+      *    file just leaves wall-awareness off.
+           SELECT GRID-STATE ASSIGN TO 'GAMESTAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GRID-STATUS.
+
+      *    Same physical file DOOMMV/DOOMREND now open as RELATIVE,
+      *    keyed by relative record number (level - 1) * 20 + row -
+      *    reading it as SEQUENTIAL here would misalign on the
+      *    per-record header GnuCOBOL's RELATIVE organization adds.
+           SELECT WALL-MAP ASSIGN TO 'LEVEL'
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-WALL-REL-KEY
+               FILE STATUS IS WS-WALLMAP-STATUS.
+
+      *    Previous tick's entity population by type, for
+      *    RECONCILE-ENTITIES - same I-O idiom as DOOM.SCORE.
+           SELECT ENTITY-SNAPSHOT ASSIGN TO 'DOOM.ENTSNAP'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ENTSNAP-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  GAMESTAT-FILE.
        01  GAMESTAT-RECORD                PIC X(80).
-       
+
        FD  COMMANDS-FILE.
        01  COMMANDS-RECORD                PIC X(80).
-       
+
        FD  LOG-FILE.
        01  LOG-RECORD                     PIC X(80).
-       
+
+       FD  PATHPLAN-FILE.
+       01  PATHPLAN-RECORD                PIC X(124).
+
+       FD  SCORE-FILE.
+       COPY DOOMSCR.
+
+       FD  ENTITY-SNAPSHOT.
+       COPY DOOMESN.
+
+      *    Grid-scale mirror of DOOMMV's/DOOMREND's GAME-STATE-REC -
+      *    field names are prefixed GRID- instead of reused as-is,
+      *    since DOOMSTAT's own PLAYER-X/-Y/-HEALTH are already in
+      *    scope unqualified all over this program.
+      *    Second player's slot in the same shared record - kept in
+      *    sync with DOOMMV's/DOOMREND's PLAYER2-* block so
+      *    CHECK-WALL-AHEAD can be aimed at either player via
+      *    PARM-PLAYER-ID. HEALTH/AMMO aren't needed for wall
+      *    awareness so they stay in the FILLER either side.
+       FD  GRID-STATE.
+       01  GRID-STATE-REC.
+           05  GRID-PLAYER-X       PIC 99.
+           05  GRID-PLAYER-Y       PIC 99.
+           05  FILLER              PIC X(15).
+           05  GRID-PLAYER-FACING  PIC X.
+           05  FILLER              PIC X.
+           05  GRID-STATE-LEVEL    PIC 99.
+           05  GRID-PLAYER2-X      PIC 99.
+           05  GRID-PLAYER2-Y      PIC 99.
+           05  FILLER              PIC X(15).
+           05  GRID-PLAYER2-FACING PIC X.
+           05  FILLER              PIC X(36).
+
+       FD  WALL-MAP.
+       01  WALL-MAP-REC            PIC X(80).
+
        WORKING-STORAGE SECTION.
        COPY DOOMSTAT.
-       
+
        01  WS-FILE-STATUS                 PIC XX.
            88  EOF-REACHED                VALUE '10'.
-       
+
+       01  WS-SCORE-STATUS                PIC XX.
+           88  SCORE-MISSING               VALUE '35'.
+       01  WS-SCORE-EXISTED               PIC X VALUE 'N'.
+
+       01  WS-ENTSNAP-STATUS              PIC XX.
+           88  ENTSNAP-MISSING             VALUE '35'.
+       01  WS-ENTSNAP-EXISTED             PIC X VALUE 'N'.
+
+       01  WS-CURRENT-TYPE-COUNT OCCURS 9 TIMES PIC 99 VALUE ZERO.
+       01  WS-RECONCILE-I                 PIC 9.
+
+       01  WS-GRID-STATUS                 PIC XX.
+           88  GRID-MISSING                VALUE '35'.
+       01  WS-WALLMAP-STATUS              PIC XX.
+           88  WALLMAP-MISSING             VALUE '35'.
+       01  WS-WALL-REL-KEY                PIC 9(4) VALUE 1.
+       01  WS-WALL-MAP-VALID              PIC X VALUE 'N'.
+
+       01  WS-WALL-MAP-ARRAY.
+           05  WS-WALL-MAP-ROW OCCURS 20 TIMES.
+               10  WS-WALL-MAP-CELL OCCURS 40 TIMES PIC X.
+
+       01  WS-WALL-WORK.
+           05  WS-WALL-I                  PIC 99.
+           05  WS-WALL-SKIP-COUNT         PIC 99.
+           05  WS-ABSOLUTE-DIR            PIC X.
+           05  WS-WALL-CHECK-X            PIC S99.
+           05  WS-WALL-CHECK-Y            PIC S99.
+           05  WS-WALL-AHEAD              PIC X VALUE 'N'.
+
        01  WS-COUNTERS.
            05  WS-ENEMY-COUNT             PIC 99 VALUE ZERO.
            05  WS-COMMAND-COUNT           PIC 99 VALUE ZERO.
            05  WS-CLOSEST-ENEMY           PIC 99 VALUE ZERO.
            05  WS-TOTAL-THREAT            PIC 999 VALUE ZERO.
+           05  WS-DROPPED-ENTITIES        PIC 99 VALUE ZERO.
+           05  WS-MAX-ENTITIES            PIC 99 VALUE 64.
        
        01  WS-DECISIONS.
            05  WS-PRIMARY-ACTION          PIC X(8).
            05  WS-SECONDARY-ACTION        PIC X(8).
            05  WS-ACTION-VALUE            PIC 9999.
            05  WS-ACTION-REASON           PIC X(30).
+      *    Holds the primary move's direction while it's being
+      *    planned - WRITE-PRIMARY-COMMAND moves this into
+      *    CMD-DIRECTION OF DOOM-COMMAND-RECORD itself, since that
+      *    field gets INITIALIZE'd right before the move, and a
+      *    self-move after that would just copy blanks onto blanks.
+           05  WS-CMD-DIRECTION           PIC X(8).
        
        01  WS-THREAT-ANALYSIS.
            05  WS-CLOSEST-DISTANCE        PIC 9(5) VALUE 99999.
@@ -57,89 +163,409 @@
            05  WS-SAFE-X                  PIC S9(8).
            05  WS-SAFE-Y                  PIC S9(8).
            05  WS-MOVE-PRIORITY           PIC 9.
-       
-       PROCEDURE DIVISION.
+
+       01  WS-WEAPON-PLAN.
+           05  WS-BEST-WEAPON             PIC 9 VALUE ZERO.
+           05  WS-WEAPON-SWITCH           PIC X VALUE 'N'.
+
+       01  WS-MODE-NAME                   PIC X(10).
+
+       01  WS-GAMESTAT-VALID              PIC X VALUE 'Y'.
+           88  GAMESTAT-FRAME-OK          VALUE 'Y'.
+           88  GAMESTAT-FRAME-CORRUPT     VALUE 'N'.
+
+       01  WS-ACTIVE-PLAYER-ID            PIC 9 VALUE 1.
+       01  WS-WALL-PLAYER-X               PIC 99.
+       01  WS-WALL-PLAYER-Y               PIC 99.
+       01  WS-WALL-PLAYER-FACING          PIC X.
+
+       LINKAGE SECTION.
+       01  PARM-DATA.
+           05  PARM-LEN                   PIC S9(4) COMP.
+           05  PARM-PLAYER-ID             PIC 9.
+
+       PROCEDURE DIVISION USING PARM-DATA.
        MAIN-PROCEDURE.
+           MOVE 1 TO WS-ACTIVE-PLAYER-ID
+           IF PARM-LEN > ZERO AND PARM-PLAYER-ID = 2
+               MOVE 2 TO WS-ACTIVE-PLAYER-ID
+           END-IF
            PERFORM INITIALIZATION
+           PERFORM READ-SCORE
+           PERFORM READ-ENTITY-SNAPSHOT
+           PERFORM LOAD-WALL-MAP
            PERFORM READ-GAME-STATE
-           PERFORM ANALYZE-SITUATION
-           PERFORM MAKE-DECISION
-           PERFORM WRITE-COMMANDS
+           IF GAMESTAT-FRAME-OK
+               PERFORM RECONCILE-ENTITIES
+               PERFORM ANALYZE-SITUATION
+               PERFORM MAKE-DECISION
+           ELSE
+               PERFORM LOG-CORRUPT-FRAME
+           END-IF
+           PERFORM WRITE-SCORE
+           PERFORM WRITE-ENTITY-SNAPSHOT
            PERFORM CLEANUP
            GOBACK.
-       
+
        INITIALIZATION.
            OPEN INPUT GAMESTAT-FILE
            OPEN OUTPUT COMMANDS-FILE
            OPEN OUTPUT LOG-FILE
-           
+
            INITIALIZE DOOM-AI-WORKSPACE
            MOVE ZERO TO WS-ENEMY-COUNT
            MOVE ZERO TO WS-COMMAND-COUNT.
-       
+
+       READ-SCORE.
+      *    DOOM.SCORE carries running kill/accuracy counters across
+      *    ticks the same way DOOM.AIMSTATE does for DOOMTACT's aim
+      *    state - missing/empty file just means a fresh score of
+      *    zero, e.g. a new level.
+           MOVE 'N' TO WS-SCORE-EXISTED
+           INITIALIZE SCORE-RECORD
+           OPEN I-O SCORE-FILE
+           IF NOT SCORE-MISSING
+               READ SCORE-FILE
+                   AT END
+                       INITIALIZE SCORE-RECORD
+                   NOT AT END
+                       MOVE 'Y' TO WS-SCORE-EXISTED
+               END-READ
+           END-IF.
+
+       WRITE-SCORE.
+           IF WS-SCORE-EXISTED = 'Y'
+               REWRITE SCORE-RECORD
+               CLOSE SCORE-FILE
+           ELSE
+               CLOSE SCORE-FILE
+               OPEN OUTPUT SCORE-FILE
+               WRITE SCORE-RECORD
+               CLOSE SCORE-FILE
+           END-IF.
+
+       READ-ENTITY-SNAPSHOT.
+      *    Previous tick's per-type population, same missing/empty-is-
+      *    fresh-level idiom as READ-SCORE.
+           MOVE 'N' TO WS-ENTSNAP-EXISTED
+           INITIALIZE ENTITY-SNAPSHOT-RECORD
+           OPEN I-O ENTITY-SNAPSHOT
+           IF NOT ENTSNAP-MISSING
+               READ ENTITY-SNAPSHOT
+                   AT END
+                       INITIALIZE ENTITY-SNAPSHOT-RECORD
+                   NOT AT END
+                       MOVE 'Y' TO WS-ENTSNAP-EXISTED
+               END-READ
+           END-IF.
+
+       WRITE-ENTITY-SNAPSHOT.
+           MOVE ENTITY-COUNT TO SNAP-ENTITY-COUNT
+           PERFORM VARYING WS-RECONCILE-I FROM 1 BY 1
+                   UNTIL WS-RECONCILE-I > 9
+               MOVE WS-CURRENT-TYPE-COUNT(WS-RECONCILE-I)
+                   TO SNAP-TYPE-COUNT(WS-RECONCILE-I)
+           END-PERFORM
+
+           IF WS-ENTSNAP-EXISTED = 'Y'
+               REWRITE ENTITY-SNAPSHOT-RECORD
+               CLOSE ENTITY-SNAPSHOT
+           ELSE
+               CLOSE ENTITY-SNAPSHOT
+               OPEN OUTPUT ENTITY-SNAPSHOT
+               WRITE ENTITY-SNAPSHOT-RECORD
+               CLOSE ENTITY-SNAPSHOT
+           END-IF.
+
+       RECONCILE-ENTITIES.
+      *    ENTITY-COUNT was never actually populated before - fix
+      *    that, then compare this tick's per-type population against
+      *    last tick's. A kill only ever zeroes ENTITY-HEALTH and
+      *    leaves the corpse in the table (see ANALYZE-ENEMY), so a
+      *    type's total count is never supposed to drop and there's
+      *    no spawn command in DOOM-COMMAND-RECORD at all - so any
+      *    drop means a record silently went missing, and any rise is
+      *    an entity that appeared out of nowhere. Both get logged.
+           MOVE WS-ENEMY-COUNT TO ENTITY-COUNT
+           PERFORM VARYING WS-RECONCILE-I FROM 1 BY 1
+                   UNTIL WS-RECONCILE-I > 9
+               MOVE ZERO TO WS-CURRENT-TYPE-COUNT(WS-RECONCILE-I)
+           END-PERFORM
+
+           PERFORM VARYING WS-RECONCILE-I FROM 1 BY 1
+                   UNTIL WS-RECONCILE-I > WS-ENEMY-COUNT
+               ADD 1 TO
+                   WS-CURRENT-TYPE-COUNT(ENTITY-TYPE(WS-RECONCILE-I))
+           END-PERFORM
+
+           IF WS-ENTSNAP-EXISTED = 'Y'
+               PERFORM VARYING WS-RECONCILE-I FROM 1 BY 1
+                       UNTIL WS-RECONCILE-I > 9
+                   IF WS-CURRENT-TYPE-COUNT(WS-RECONCILE-I)
+                       < SNAP-TYPE-COUNT(WS-RECONCILE-I)
+                       PERFORM LOG-ENTITY-VANISHED
+                   ELSE
+                       IF WS-CURRENT-TYPE-COUNT(WS-RECONCILE-I)
+                           > SNAP-TYPE-COUNT(WS-RECONCILE-I)
+                           PERFORM LOG-ENTITY-APPEARED
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       LOG-ENTITY-VANISHED.
+           MOVE SPACES TO LOG-RECORD
+           STRING 'ENTITY RECONCILE: TYPE ' DELIMITED BY SIZE
+                  WS-RECONCILE-I DELIMITED BY SIZE
+                  ' COUNT DROPPED FROM ' DELIMITED BY SIZE
+                  SNAP-TYPE-COUNT(WS-RECONCILE-I) DELIMITED BY SIZE
+                  ' TO ' DELIMITED BY SIZE
+                  WS-CURRENT-TYPE-COUNT(WS-RECONCILE-I)
+                      DELIMITED BY SIZE
+                  ' - NO KILL LEAVES A GAP, RECORD LIKELY DROPPED'
+                      DELIMITED BY SIZE
+                  INTO LOG-RECORD
+           WRITE LOG-RECORD.
+
+       LOG-ENTITY-APPEARED.
+           MOVE SPACES TO LOG-RECORD
+           STRING 'ENTITY RECONCILE: TYPE ' DELIMITED BY SIZE
+                  WS-RECONCILE-I DELIMITED BY SIZE
+                  ' COUNT ROSE FROM ' DELIMITED BY SIZE
+                  SNAP-TYPE-COUNT(WS-RECONCILE-I) DELIMITED BY SIZE
+                  ' TO ' DELIMITED BY SIZE
+                  WS-CURRENT-TYPE-COUNT(WS-RECONCILE-I)
+                      DELIMITED BY SIZE
+                  ' - NO SPAWN COMMAND, ENTITY APPEARED UNEXPLAINED'
+                      DELIMITED BY SIZE
+                  INTO LOG-RECORD
+           WRITE LOG-RECORD.
+
+       LOAD-WALL-MAP.
+      *    Both GRID-STATE and WALL-MAP are optional - if either is
+      *    missing (e.g. DOOMMV hasn't run yet this level) wall
+      *    awareness just stays off and PLAN-RETREAT/PLAN-COMBAT fall
+      *    back to their old undamped behavior.
+           MOVE 'N' TO WS-WALL-MAP-VALID
+           OPEN INPUT GRID-STATE
+           IF NOT GRID-MISSING
+               READ GRID-STATE
+                   NOT AT END
+                       PERFORM SELECT-WALL-PLAYER
+                       OPEN INPUT WALL-MAP
+                       IF NOT WALLMAP-MISSING
+                           PERFORM LOAD-WALL-MAP-BLOCK
+                           MOVE 'Y' TO WS-WALL-MAP-VALID
+                           CLOSE WALL-MAP
+                       END-IF
+               END-READ
+               CLOSE GRID-STATE
+           END-IF.
+
+       SELECT-WALL-PLAYER.
+      *    Same PARM-driven player-id idiom DOOMMV/DOOMREND use, so
+      *    wall-awareness can be aimed at either player's position -
+      *    an old caller that never passes PARM-PLAYER-ID keeps
+      *    watching walls for player 1 exactly as before.
+           EVALUATE WS-ACTIVE-PLAYER-ID
+               WHEN 2
+                   MOVE GRID-PLAYER2-X TO WS-WALL-PLAYER-X
+                   MOVE GRID-PLAYER2-Y TO WS-WALL-PLAYER-Y
+                   MOVE GRID-PLAYER2-FACING TO WS-WALL-PLAYER-FACING
+               WHEN OTHER
+                   MOVE GRID-PLAYER-X TO WS-WALL-PLAYER-X
+                   MOVE GRID-PLAYER-Y TO WS-WALL-PLAYER-Y
+                   MOVE GRID-PLAYER-FACING TO WS-WALL-PLAYER-FACING
+           END-EVALUATE.
+
+       LOAD-WALL-MAP-BLOCK.
+           COMPUTE WS-WALL-SKIP-COUNT = (GRID-STATE-LEVEL - 1) * 20
+           PERFORM VARYING WS-WALL-I FROM 1 BY 1 UNTIL WS-WALL-I > 20
+               COMPUTE WS-WALL-REL-KEY = WS-WALL-SKIP-COUNT + WS-WALL-I
+               READ WALL-MAP
+                   INVALID KEY EXIT PERFORM
+               END-READ
+               MOVE WALL-MAP-REC TO WS-WALL-MAP-ROW(WS-WALL-I)
+           END-PERFORM.
+
+       DERIVE-ABSOLUTE-DIRECTION.
+      *    WS-CMD-DIRECTION coming out of PLAN-RETREAT/PLAN-COMBAT is
+      *    relative to facing (FORWARD/BACK/LEFT/RIGHT) - combine it
+      *    with the grid-scale facing letter DOOMMV maintains to get
+      *    the absolute N/S/E/W step the move will actually take.
+           EVALUATE WS-WALL-PLAYER-FACING
+               WHEN 'N'
+                   EVALUATE WS-CMD-DIRECTION
+                       WHEN 'FORWARD'  MOVE 'N' TO WS-ABSOLUTE-DIR
+                       WHEN 'BACK'     MOVE 'S' TO WS-ABSOLUTE-DIR
+                       WHEN 'LEFT'     MOVE 'W' TO WS-ABSOLUTE-DIR
+                       WHEN 'RIGHT'    MOVE 'E' TO WS-ABSOLUTE-DIR
+                   END-EVALUATE
+               WHEN 'S'
+                   EVALUATE WS-CMD-DIRECTION
+                       WHEN 'FORWARD'  MOVE 'S' TO WS-ABSOLUTE-DIR
+                       WHEN 'BACK'     MOVE 'N' TO WS-ABSOLUTE-DIR
+                       WHEN 'LEFT'     MOVE 'E' TO WS-ABSOLUTE-DIR
+                       WHEN 'RIGHT'    MOVE 'W' TO WS-ABSOLUTE-DIR
+                   END-EVALUATE
+               WHEN 'E'
+                   EVALUATE WS-CMD-DIRECTION
+                       WHEN 'FORWARD'  MOVE 'E' TO WS-ABSOLUTE-DIR
+                       WHEN 'BACK'     MOVE 'W' TO WS-ABSOLUTE-DIR
+                       WHEN 'LEFT'     MOVE 'N' TO WS-ABSOLUTE-DIR
+                       WHEN 'RIGHT'    MOVE 'S' TO WS-ABSOLUTE-DIR
+                   END-EVALUATE
+               WHEN 'W'
+                   EVALUATE WS-CMD-DIRECTION
+                       WHEN 'FORWARD'  MOVE 'W' TO WS-ABSOLUTE-DIR
+                       WHEN 'BACK'     MOVE 'E' TO WS-ABSOLUTE-DIR
+                       WHEN 'LEFT'     MOVE 'S' TO WS-ABSOLUTE-DIR
+                       WHEN 'RIGHT'    MOVE 'N' TO WS-ABSOLUTE-DIR
+                   END-EVALUATE
+           END-EVALUATE.
+
+       CHECK-WALL-AHEAD.
+      *    Sets WS-WALL-AHEAD to 'Y' when WS-CMD-DIRECTION (relative)
+      *    would step the player into a '#' cell or off the map -
+      *    PLAN-RETREAT/PLAN-COMBAT call this after picking a
+      *    direction and adjust if it comes back 'Y'.
+           MOVE 'N' TO WS-WALL-AHEAD
+           IF WS-WALL-MAP-VALID = 'Y'
+               PERFORM DERIVE-ABSOLUTE-DIRECTION
+               MOVE WS-WALL-PLAYER-X TO WS-WALL-CHECK-X
+               MOVE WS-WALL-PLAYER-Y TO WS-WALL-CHECK-Y
+               EVALUATE WS-ABSOLUTE-DIR
+                   WHEN 'N'  SUBTRACT 1 FROM WS-WALL-CHECK-Y
+                   WHEN 'S'  ADD 1 TO WS-WALL-CHECK-Y
+                   WHEN 'E'  ADD 1 TO WS-WALL-CHECK-X
+                   WHEN 'W'  SUBTRACT 1 FROM WS-WALL-CHECK-X
+               END-EVALUATE
+               IF WS-WALL-CHECK-X < 1 OR WS-WALL-CHECK-X > 40
+                  OR WS-WALL-CHECK-Y < 1 OR WS-WALL-CHECK-Y > 20
+                   MOVE 'Y' TO WS-WALL-AHEAD
+               ELSE
+                   IF WS-WALL-MAP-CELL(WS-WALL-CHECK-Y, WS-WALL-CHECK-X)
+                      = '#'
+                       MOVE 'Y' TO WS-WALL-AHEAD
+                   END-IF
+               END-IF
+           END-IF.
+
        READ-GAME-STATE.
            PERFORM READ-STATE-HEADER
            PERFORM READ-PLAYER-DATA
            PERFORM READ-AMMO-DATA
-           PERFORM READ-ENEMY-DATA UNTIL EOF-REACHED.
+           PERFORM READ-ENEMY-DATA UNTIL EOF-REACHED
+           PERFORM LOG-DROPPED-ENTITIES.
        
        READ-STATE-HEADER.
            READ GAMESTAT-FILE INTO STATE-HEADER
                AT END SET EOF-REACHED TO TRUE
            END-READ
-           
+
            IF VALID-STATE-REC
+               MOVE FUNCTION CURRENT-DATE(9:8) TO STATE-TIMESTAMP
                MOVE STATE-TICK TO LOG-RECORD
                WRITE LOG-RECORD
+           ELSE
+               MOVE 'N' TO WS-GAMESTAT-VALID
            END-IF.
-       
+
        READ-PLAYER-DATA.
            READ GAMESTAT-FILE INTO PLAYER-RECORD
                AT END SET EOF-REACHED TO TRUE
            END-READ
-           
+
            IF VALID-PLAYER-REC
                PERFORM EVALUATE-HEALTH-STATUS
+           ELSE
+               MOVE 'N' TO WS-GAMESTAT-VALID
            END-IF.
-       
+
        READ-AMMO-DATA.
            READ GAMESTAT-FILE INTO AMMUNITION-RECORD
                AT END SET EOF-REACHED TO TRUE
            END-READ
-           
+
            IF VALID-AMMO-REC
                PERFORM EVALUATE-AMMO-STATUS
+           ELSE
+               MOVE 'N' TO WS-GAMESTAT-VALID
            END-IF.
        
        READ-ENEMY-DATA.
            READ GAMESTAT-FILE AT END SET EOF-REACHED TO TRUE
            END-READ
-           
+
            IF NOT EOF-REACHED
-               MOVE GAMESTAT-RECORD TO ENTITY-ENTRY(WS-ENEMY-COUNT + 1)
-               
-               IF VALID-ENTITY-REC
-                   ADD 1 TO WS-ENEMY-COUNT
-                   PERFORM ANALYZE-ENEMY
+               IF WS-ENEMY-COUNT >= WS-MAX-ENTITIES
+                   ADD 1 TO WS-DROPPED-ENTITIES
+               ELSE
+                   MOVE GAMESTAT-RECORD TO
+                        ENTITY-ENTRY(WS-ENEMY-COUNT + 1)
+
+                   IF VALID-ENTITY-REC(WS-ENEMY-COUNT + 1)
+                       ADD 1 TO WS-ENEMY-COUNT
+                       PERFORM ANALYZE-ENEMY
+                   END-IF
                END-IF
            END-IF.
-       
+
+       LOG-DROPPED-ENTITIES.
+           IF WS-DROPPED-ENTITIES > 0
+               MOVE SPACES TO LOG-RECORD
+               STRING 'WARNING: ' DELIMITED BY SIZE
+                      WS-DROPPED-ENTITIES DELIMITED BY SIZE
+                      ' ENTITIES DROPPED - TABLE FULL AT '
+                          DELIMITED BY SIZE
+                      WS-MAX-ENTITIES DELIMITED BY SIZE
+                      INTO LOG-RECORD
+               WRITE LOG-RECORD
+           END-IF.
+
+       LOG-CORRUPT-FRAME.
+      *    STATE/PLAYER/AMMO record-type checks failed - don't let
+      *    ANALYZE-SITUATION/MAKE-DECISION run on stale or zeroed
+      *    working-storage, just log it and end the cycle cleanly.
+           MOVE SPACES TO LOG-RECORD
+           STRING 'CORRUPT GAMESTAT FRAME - TICK: ' DELIMITED BY SIZE
+                  STATE-TICK DELIMITED BY SIZE
+                  ' - AI CYCLE ABORTED' DELIMITED BY SIZE
+                  INTO LOG-RECORD
+           WRITE LOG-RECORD.
+
        EVALUATE-HEALTH-STATUS.
            EVALUATE TRUE
                WHEN PLAYER-DEAD
                    MOVE 'S' TO AI-MODE
                    MOVE 9 TO AI-THREAT-LEVEL
-                   
+
+               WHEN PLAYER-CRITICAL AND FLAG-INVULN-TIMER > 0
+      *            Invulnerable - press the advantage instead of
+      *            retreating from damage that can't land.
+                   MOVE 'C' TO AI-MODE
+                   MOVE 3 TO AI-THREAT-LEVEL
+                   MOVE 200 TO HEALTH-FACTOR
+
                WHEN PLAYER-CRITICAL
                    MOVE 'S' TO AI-MODE
                    MOVE 8 TO AI-THREAT-LEVEL
                    MOVE -900 TO HEALTH-FACTOR
-                   
+
+               WHEN PLAYER-HURT AND FLAG-RADSUIT-TIMER > 0
+      *            Radsuit blocks environmental/hazard damage, not
+      *            enemy fire, so the drop is less urgent than an
+      *            unprotected hurt state - stay in combat mode but
+      *            don't weight retreat as heavily.
+                   MOVE 'C' TO AI-MODE
+                   MOVE 4 TO AI-THREAT-LEVEL
+                   MOVE -100 TO HEALTH-FACTOR
+
                WHEN PLAYER-HURT
                    MOVE 'C' TO AI-MODE
                    MOVE 5 TO AI-THREAT-LEVEL
                    MOVE -300 TO HEALTH-FACTOR
-                   
+
                WHEN PLAYER-HEALTHY
                    MOVE 'E' TO AI-MODE
                    MOVE 2 TO AI-THREAT-LEVEL
@@ -171,32 +597,58 @@
                        SUBTRACT 400 FROM AMMO-FACTOR
                    END-IF
            END-EVALUATE.
+
+      *    Low ammo while otherwise healthy switches the AI over to
+      *    scavenging instead of exploring blind - survival/combat
+      *    still take precedence over the hunt for supplies.
+           IF AMMO-FACTOR < 0 AND MODE-EXPLORE
+               MOVE 'H' TO AI-MODE
+               MOVE 2 TO AI-THREAT-LEVEL
+           END-IF.
        
        ANALYZE-ENEMY.
-           IF ENTITY-DISTANCE(WS-ENEMY-COUNT) < WS-CLOSEST-DISTANCE
-               MOVE ENTITY-DISTANCE(WS-ENEMY-COUNT) 
-                    TO WS-CLOSEST-DISTANCE
-               MOVE WS-ENEMY-COUNT TO WS-CLOSEST-ENEMY
-           END-IF
-           
-           EVALUATE TRUE
-               WHEN ENT-IMP
-                   ADD 30 TO WS-TOTAL-THREAT
-                   
-               WHEN ENT-DEMON
-                   ADD 50 TO WS-TOTAL-THREAT
-                   
-               WHEN ENT-BARON
-                   ADD 80 TO WS-TOTAL-THREAT
-                   
-               WHEN ENT-CYBERDEMON
-                   ADD 150 TO WS-TOTAL-THREAT
-                   
-               WHEN OTHER
-                   ADD 40 TO WS-TOTAL-THREAT
-           END-EVALUATE.
+      *    A corpse still on the entity table reads at zero health -
+      *    score the kill instead of counting it as a live threat.
+      *    KILLS-BY-TYPE is indexed 1-9 to match ENTITY-TYPE directly.
+      *    The corpse stays in this same slot every tick, so
+      *    SNAP-SCORED(WS-ENEMY-COUNT) (persisted in DOOM.ENTSNAP)
+      *    gates the credit to the first tick the kill is observed -
+      *    without it every later tick would recount the same kill.
+           IF ENTITY-HEALTH(WS-ENEMY-COUNT) = ZERO
+               IF SNAP-SCORED(WS-ENEMY-COUNT) NOT = 'Y'
+                   ADD 1 TO SCORE-SHOTS-HIT
+                   ADD 1 TO
+                       SCORE-KILLS-BY-TYPE(ENTITY-TYPE(WS-ENEMY-COUNT))
+                   MOVE 'Y' TO SNAP-SCORED(WS-ENEMY-COUNT)
+               END-IF
+           ELSE
+               IF ENTITY-DISTANCE(WS-ENEMY-COUNT) < WS-CLOSEST-DISTANCE
+                   MOVE ENTITY-DISTANCE(WS-ENEMY-COUNT)
+                        TO WS-CLOSEST-DISTANCE
+                   MOVE WS-ENEMY-COUNT TO WS-CLOSEST-ENEMY
+               END-IF
+
+               EVALUATE TRUE
+                   WHEN ENT-IMP(WS-ENEMY-COUNT)
+                       ADD 30 TO WS-TOTAL-THREAT
+
+                   WHEN ENT-DEMON(WS-ENEMY-COUNT)
+                       ADD 50 TO WS-TOTAL-THREAT
+
+                   WHEN ENT-BARON(WS-ENEMY-COUNT)
+                       ADD 80 TO WS-TOTAL-THREAT
+
+                   WHEN ENT-CYBERDEMON(WS-ENEMY-COUNT)
+                       ADD 150 TO WS-TOTAL-THREAT
+
+                   WHEN OTHER
+                       ADD 40 TO WS-TOTAL-THREAT
+               END-EVALUATE
+           END-IF.
        
        ANALYZE-SITUATION.
+           PERFORM SELECT-BEST-WEAPON
+
            MOVE WS-TOTAL-THREAT TO ENEMY-FACTOR
            
            IF WS-CLOSEST-DISTANCE < 256
@@ -208,70 +660,211 @@
            END-IF
            
            COMPUTE DISTANCE-FACTOR = 1000 - WS-CLOSEST-DISTANCE
-           
+
+      *    Berserk trades caution for melee power - don't retreat from
+      *    a survivable fight while it's active.
+           IF MODE-SURVIVAL AND BERSERK-ACTIVE AND NOT PLAYER-DEAD
+               MOVE 'C' TO AI-MODE
+               MOVE 6 TO AI-THREAT-LEVEL
+           END-IF
+
+           PERFORM LOG-DECISION-MODE
+
            IF MODE-SURVIVAL
                PERFORM PLAN-RETREAT
            ELSE IF MODE-COMBAT AND WS-ENEMY-COUNT > 0
                PERFORM PLAN-COMBAT
+           ELSE IF MODE-SCAVENGE
+               PERFORM PLAN-SCAVENGE-PATH
            ELSE
                PERFORM PLAN-EXPLORATION
            END-IF.
        
+       LOG-DECISION-MODE.
+      *    Same "MODE: xxx HEALTH: nnn" line DOOMAI writes, so DOOMAREP
+      *    can summarize both engines' logs with one parser.
+           EVALUATE TRUE
+               WHEN MODE-SURVIVAL
+                   MOVE 'SURVIVAL' TO WS-MODE-NAME
+               WHEN MODE-COMBAT
+                   MOVE 'COMBAT' TO WS-MODE-NAME
+               WHEN MODE-SCAVENGE
+                   MOVE 'SCAVENGE' TO WS-MODE-NAME
+               WHEN OTHER
+                   MOVE 'EXPLORE' TO WS-MODE-NAME
+           END-EVALUATE
+
+           MOVE SPACES TO LOG-RECORD
+           STRING 'MODE: ' DELIMITED BY SIZE
+                  WS-MODE-NAME DELIMITED BY SPACE
+                  ' HEALTH: ' DELIMITED BY SIZE
+                  PLAYER-HEALTH DELIMITED BY SIZE
+                  ' TICK: ' DELIMITED BY SIZE
+                  STATE-TICK DELIMITED BY SIZE
+                  ' TIME: ' DELIMITED BY SIZE
+                  STATE-TIMESTAMP DELIMITED BY SIZE
+                  INTO LOG-RECORD
+           WRITE LOG-RECORD.
+
        PLAN-RETREAT.
            MOVE "SURVIVAL RETREAT" TO WS-ACTION-REASON
-           
+
            IF WS-CLOSEST-ENEMY > 0
                IF ENTITY-X(WS-CLOSEST-ENEMY) > PLAYER-X
                    MOVE 'LEFT' TO WS-ESCAPE-DIRECTION
                ELSE
                    MOVE 'RIGHT' TO WS-ESCAPE-DIRECTION
                END-IF
-               
+
                MOVE 'MOVE' TO WS-PRIMARY-ACTION
-               MOVE 'BACK' TO CMD-DIRECTION
+               MOVE 'BACK' TO WS-CMD-DIRECTION
                MOVE 0020 TO WS-ACTION-VALUE
-               
+
                MOVE 'TURN' TO WS-SECONDARY-ACTION
+
+               PERFORM CHECK-WALL-AHEAD
+               IF WS-WALL-AHEAD = 'Y'
+      *            Backing straight into a wall - strafe toward the
+      *            side already picked to turn away from the enemy
+      *            instead of wasting the tick on a rejected move.
+                   MOVE WS-ESCAPE-DIRECTION TO WS-CMD-DIRECTION
+               END-IF
            ELSE
                MOVE 'MOVE' TO WS-PRIMARY-ACTION
-               MOVE 'BACK' TO CMD-DIRECTION
+               MOVE 'BACK' TO WS-CMD-DIRECTION
                MOVE 0030 TO WS-ACTION-VALUE
+
+               PERFORM CHECK-WALL-AHEAD
+               IF WS-WALL-AHEAD = 'Y'
+                   MOVE 'LEFT' TO WS-CMD-DIRECTION
+               END-IF
            END-IF.
-       
+
        PLAN-COMBAT.
            MOVE "COMBAT ENGAGEMENT" TO WS-ACTION-REASON
-           
+
            IF WS-CLOSEST-ENEMY > 0
-               IF ENT-MELEE-RANGE
+               IF ENT-MELEE-RANGE(WS-CLOSEST-ENEMY)
                    MOVE 'MOVE' TO WS-PRIMARY-ACTION
-                   MOVE 'BACK' TO CMD-DIRECTION
+                   MOVE 'BACK' TO WS-CMD-DIRECTION
                    MOVE 0010 TO WS-ACTION-VALUE
-                   
-               ELSE IF ENT-CLOSE-RANGE
+
+                   PERFORM CHECK-WALL-AHEAD
+                   IF WS-WALL-AHEAD = 'Y'
+      *                Cornered at melee range - strafe instead of
+      *                backing into the wall, same as the close-range
+      *                branch below already does.
+                       MOVE 'LEFT' TO WS-CMD-DIRECTION
+                   END-IF
+
+               ELSE IF ENT-CLOSE-RANGE(WS-CLOSEST-ENEMY)
                    MOVE 'SHOOT' TO WS-PRIMARY-ACTION
                    MOVE 0003 TO WS-ACTION-VALUE
-                   
+
                    MOVE 'MOVE' TO WS-SECONDARY-ACTION
-                   MOVE 'LEFT' TO CMD-DIRECTION
-                   
+                   MOVE 'LEFT' TO WS-CMD-DIRECTION
+
                ELSE
                    MOVE 'MOVE' TO WS-PRIMARY-ACTION
-                   MOVE 'FORWARD' TO CMD-DIRECTION
+                   MOVE 'FORWARD' TO WS-CMD-DIRECTION
                    MOVE 0010 TO WS-ACTION-VALUE
-                   
+
                    MOVE 'SHOOT' TO WS-SECONDARY-ACTION
+
+                   PERFORM CHECK-WALL-AHEAD
+                   IF WS-WALL-AHEAD = 'Y'
+      *                Advancing would hit a wall - hold position and
+      *                just shoot instead of wasting the tick on a
+      *                move DOOMMV will reject as a collision.
+                       MOVE 'SHOOT' TO WS-PRIMARY-ACTION
+                       MOVE 0003 TO WS-ACTION-VALUE
+                       MOVE SPACES TO WS-SECONDARY-ACTION
+                   END-IF
                END-IF
            END-IF.
-       
+
+       SELECT-BEST-WEAPON.
+      *    Only the currently equipped weapon's ammo is ever checked
+      *    today - if it's dry, look for one that actually has ammo
+      *    instead of just complaining and shuffling forward.
+           MOVE CURRENT-WEAPON TO WS-BEST-WEAPON
+           MOVE 'N' TO WS-WEAPON-SWITCH
+
+           EVALUATE TRUE
+               WHEN WEAPON-SHOTGUN AND NO-SHELLS
+                   PERFORM PICK-ALTERNATE-WEAPON
+               WHEN WEAPON-CHAINGUN AND NO-BULLETS
+                   PERFORM PICK-ALTERNATE-WEAPON
+               WHEN WEAPON-ROCKET AND NO-ROCKETS
+                   PERFORM PICK-ALTERNATE-WEAPON
+               WHEN WEAPON-PLASMA AND NO-CELLS
+                   PERFORM PICK-ALTERNATE-WEAPON
+               WHEN WEAPON-PISTOL AND NO-BULLETS
+                   PERFORM PICK-ALTERNATE-WEAPON
+           END-EVALUATE.
+
+       PICK-ALTERNATE-WEAPON.
+      *    Best-stocked weapon for the current range, long range
+      *    favoring the rocket launcher over spray weapons.
+           EVALUATE TRUE
+               WHEN WS-CLOSEST-ENEMY > 0
+                    AND ENT-LONG-RANGE(WS-CLOSEST-ENEMY)
+                    AND NOT NO-ROCKETS
+                   MOVE 4 TO WS-BEST-WEAPON
+               WHEN NOT NO-CELLS
+                   MOVE 5 TO WS-BEST-WEAPON
+               WHEN NOT NO-SHELLS
+                   MOVE 2 TO WS-BEST-WEAPON
+               WHEN NOT NO-BULLETS
+                   MOVE 3 TO WS-BEST-WEAPON
+               WHEN OTHER
+                   MOVE 7 TO WS-BEST-WEAPON
+           END-EVALUATE
+
+           IF WS-BEST-WEAPON NOT = CURRENT-WEAPON
+               MOVE 'Y' TO WS-WEAPON-SWITCH
+           END-IF.
+
        PLAN-EXPLORATION.
            MOVE "EXPLORATION MODE" TO WS-ACTION-REASON
-           
+
            MOVE 'MOVE' TO WS-PRIMARY-ACTION
-           MOVE 'FORWARD' TO CMD-DIRECTION
+           MOVE 'FORWARD' TO WS-CMD-DIRECTION
            MOVE 0020 TO WS-ACTION-VALUE
-           
+
            MOVE 'TURN' TO WS-SECONDARY-ACTION
-           MOVE 'RIGHT' TO CMD-DIRECTION.
+           MOVE 'RIGHT' TO WS-CMD-DIRECTION.
+
+       PLAN-SCAVENGE-PATH.
+      *    Low on ammo - lay out a multi-step search sweep instead of
+      *    re-deciding one move at a time, and hand it to DOOMPATH to
+      *    walk across the following ticks.
+           MOVE "SCAVENGE SEARCH SWEEP" TO WS-ACTION-REASON
+
+           INITIALIZE AI-PATH-PLAN
+           MOVE 4 TO PLANNED-MOVES
+           MOVE 1 TO PATH-CURRENT-STEP
+
+           MOVE 'MOVE    ' TO MOVE-ACTION(1)
+           MOVE 0010 TO MOVE-VALUE(1)
+           MOVE 'TURN    ' TO MOVE-ACTION(2)
+           MOVE 0090 TO MOVE-VALUE(2)
+           MOVE 'MOVE    ' TO MOVE-ACTION(3)
+           MOVE 0010 TO MOVE-VALUE(3)
+           MOVE 'TURN    ' TO MOVE-ACTION(4)
+           MOVE 0090 TO MOVE-VALUE(4)
+
+           PERFORM WRITE-PATH-PLAN
+
+           MOVE 'MOVE' TO WS-PRIMARY-ACTION
+           MOVE 'FORWARD' TO WS-CMD-DIRECTION
+           MOVE MOVE-VALUE(1) TO WS-ACTION-VALUE.
+
+       WRITE-PATH-PLAN.
+           OPEN OUTPUT PATHPLAN-FILE
+           MOVE AI-PATH-PLAN TO PATHPLAN-RECORD
+           WRITE PATHPLAN-RECORD
+           CLOSE PATHPLAN-FILE.
        
        MAKE-DECISION.
            IF WS-PRIMARY-ACTION NOT = SPACES
@@ -281,16 +874,20 @@
            IF WS-SECONDARY-ACTION NOT = SPACES
                PERFORM WRITE-SECONDARY-COMMAND
            END-IF
-           
+
+           IF WS-WEAPON-SWITCH = 'Y'
+               PERFORM WRITE-WEAPON-COMMAND
+           END-IF
+
            IF WS-COMMAND-COUNT = ZERO
                PERFORM WRITE-DEFAULT-COMMAND
            END-IF.
-       
+
        WRITE-PRIMARY-COMMAND.
            INITIALIZE DOOM-COMMAND-RECORD
            MOVE 'COMMAND ' TO CMD-RECORD-TYPE
            MOVE WS-PRIMARY-ACTION TO CMD-ACTION
-           MOVE CMD-DIRECTION TO CMD-DIRECTION OF DOOM-COMMAND-RECORD
+           MOVE WS-CMD-DIRECTION TO CMD-DIRECTION OF DOOM-COMMAND-RECORD
            MOVE WS-ACTION-VALUE TO CMD-VALUE
            
            IF MODE-SURVIVAL
@@ -302,10 +899,15 @@
            END-IF
            
            MOVE WS-ACTION-REASON TO CMD-REASON
-           
+           MOVE 'AI2     ' TO CMD-ENGINE-ID
+           MOVE STATE-TICK TO CMD-TIMESTAMP
+
            WRITE COMMANDS-RECORD FROM DOOM-COMMAND-RECORD
-           ADD 1 TO WS-COMMAND-COUNT.
-       
+           ADD 1 TO WS-COMMAND-COUNT
+           IF WS-PRIMARY-ACTION = 'SHOOT'
+               ADD 1 TO SCORE-SHOTS-FIRED
+           END-IF.
+
        WRITE-SECONDARY-COMMAND.
            INITIALIZE DOOM-COMMAND-RECORD
            MOVE 'COMMAND ' TO CMD-RECORD-TYPE
@@ -322,10 +924,28 @@
            
            MOVE 3 TO CMD-PRIORITY
            MOVE "SECONDARY ACTION" TO CMD-REASON
-           
+           MOVE 'AI2     ' TO CMD-ENGINE-ID
+           MOVE STATE-TICK TO CMD-TIMESTAMP
+
+           WRITE COMMANDS-RECORD FROM DOOM-COMMAND-RECORD
+           ADD 1 TO WS-COMMAND-COUNT
+           IF WS-SECONDARY-ACTION = 'SHOOT'
+               ADD 1 TO SCORE-SHOTS-FIRED
+           END-IF.
+
+       WRITE-WEAPON-COMMAND.
+           INITIALIZE DOOM-COMMAND-RECORD
+           MOVE 'COMMAND ' TO CMD-RECORD-TYPE
+           MOVE 'WEAPON  ' TO CMD-ACTION
+           MOVE WS-BEST-WEAPON TO CMD-VALUE
+           MOVE 8 TO CMD-PRIORITY
+           MOVE "OUT OF AMMO - SWITCHING" TO CMD-REASON
+           MOVE 'AI2     ' TO CMD-ENGINE-ID
+           MOVE STATE-TICK TO CMD-TIMESTAMP
+
            WRITE COMMANDS-RECORD FROM DOOM-COMMAND-RECORD
            ADD 1 TO WS-COMMAND-COUNT.
-       
+
        WRITE-DEFAULT-COMMAND.
            INITIALIZE DOOM-COMMAND-RECORD
            MOVE 'COMMAND ' TO CMD-RECORD-TYPE
@@ -333,7 +953,9 @@
            MOVE 0010 TO CMD-VALUE
            MOVE 1 TO CMD-PRIORITY
            MOVE "NO ACTION DETERMINED" TO CMD-REASON
-           
+           MOVE 'AI2     ' TO CMD-ENGINE-ID
+           MOVE STATE-TICK TO CMD-TIMESTAMP
+
            WRITE COMMANDS-RECORD FROM DOOM-COMMAND-RECORD.
        
        CLEANUP.
