@@ -0,0 +1,202 @@
+      *================================================================
+      * DOOMBAT.COB - DOOM Batch Driver
+      * JCL-equivalent control program tying DOOMMV, DOOMTACT, DOOMAI2
+      * and DOOMREND together into the intended per-tick run order
+      * (state update -> tactics -> AI decision -> render), each
+      * still opening its own files exactly as it does when invoked
+      * standalone. DOOM.BATCHRST records which step last completed
+      * for the current tick, so an abend partway through only
+      * re-runs the steps that didn't finish instead of re-applying a
+      * move or command that already went through.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DOOMBAT.
+       AUTHOR. DOOM-COBOL-SYSTEM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESTART-FILE ASSIGN TO 'DOOM.BATCHRST'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
+           SELECT GAMESTAT-FILE ASSIGN TO 'DOOM.GAMESTAT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GAMESTAT-STATUS.
+
+           SELECT LOG-FILE ASSIGN TO 'DOOM.AILOG'
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESTART-FILE.
+       COPY DOOMRST.
+
+       FD  GAMESTAT-FILE.
+       01  GAMESTAT-RECORD                PIC X(80).
+
+       FD  LOG-FILE.
+       01  LOG-RECORD                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY DOOMSTAT.
+
+       01  WS-RESTART-STATUS              PIC XX.
+           88  RESTART-MISSING            VALUE '35'.
+       01  WS-GAMESTAT-STATUS             PIC XX.
+           88  GAMESTAT-MISSING           VALUE '35'.
+           88  GAMESTAT-EOF               VALUE '10'.
+
+       01  WS-CURRENT-TICK                PIC 9(8) VALUE ZERO.
+       01  WS-START-STEP                  PIC 9 VALUE 1.
+       01  WS-LOG-MSG                     PIC X(80).
+
+      *    Local PARM groups shaped to match each callee's own
+      *    LINKAGE SECTION - PARM-LEN ZERO reproduces the exact
+      *    defaults each program already falls back to when invoked
+      *    standalone with no PARM.
+       01  WS-MV-PARM.
+           05  WS-MV-PARM-LEN             PIC S9(4) COMP.
+           05  WS-MV-DIRECTION            PIC X(2).
+           05  WS-MV-PLAYER-ID            PIC 9.
+
+       01  WS-AI2-PARM.
+           05  WS-AI2-PARM-LEN            PIC S9(4) COMP.
+           05  WS-AI2-PLAYER-ID           PIC 9.
+
+       01  WS-REND-PARM.
+           05  WS-REND-PARM-LEN           PIC S9(4) COMP.
+           05  WS-REND-VIEW-ROWS          PIC 99.
+           05  WS-REND-VIEW-COLS          PIC 99.
+           05  WS-REND-PLAYER-ID          PIC 9.
+
+       LINKAGE SECTION.
+       01  PARM-DATA.
+           05  PARM-LEN                   PIC S9(4) COMP.
+           05  PARM-DIRECTION             PIC X(2).
+           05  PARM-PLAYER-ID             PIC 9.
+
+       PROCEDURE DIVISION USING PARM-DATA.
+       MAIN-PROCEDURE.
+           PERFORM READ-CURRENT-TICK
+           PERFORM READ-RESTART-STATE
+           PERFORM DETERMINE-START-STEP
+           PERFORM RUN-STEPS
+           CLOSE RESTART-FILE
+           CLOSE GAMESTAT-FILE
+           GOBACK.
+
+       READ-CURRENT-TICK.
+      *    Same tick-as-identity idiom DOOMSNAP/DOOMASEL use - the
+      *    tick a restart record was saved for is what tells
+      *    DETERMINE-START-STEP whether this run is resuming the same
+      *    tick or starting a fresh one.
+           OPEN INPUT GAMESTAT-FILE
+           IF NOT GAMESTAT-MISSING
+               READ GAMESTAT-FILE INTO STATE-HEADER
+                   AT END SET GAMESTAT-EOF TO TRUE
+               END-READ
+               IF NOT GAMESTAT-EOF
+                   MOVE STATE-TICK TO WS-CURRENT-TICK
+               END-IF
+           END-IF
+           CLOSE GAMESTAT-FILE.
+
+       READ-RESTART-STATE.
+           INITIALIZE RESTART-RECORD
+           OPEN I-O RESTART-FILE
+           IF RESTART-MISSING
+               CLOSE RESTART-FILE
+               OPEN OUTPUT RESTART-FILE
+               WRITE RESTART-RECORD
+               CLOSE RESTART-FILE
+               OPEN I-O RESTART-FILE
+           END-IF
+           READ RESTART-FILE
+               AT END
+                   MOVE ZERO TO BATCH-TICK
+                   MOVE ZERO TO BATCH-LAST-STEP
+           END-READ.
+
+       DETERMINE-START-STEP.
+           IF BATCH-TICK = WS-CURRENT-TICK AND BATCH-LAST-STEP < 4
+               COMPUTE WS-START-STEP = BATCH-LAST-STEP + 1
+               IF BATCH-LAST-STEP > 0
+                   PERFORM LOG-RESUME
+               END-IF
+           ELSE
+               MOVE 1 TO WS-START-STEP
+               MOVE WS-CURRENT-TICK TO BATCH-TICK
+               MOVE ZERO TO BATCH-LAST-STEP
+               REWRITE RESTART-RECORD
+           END-IF.
+
+       LOG-RESUME.
+           MOVE SPACES TO WS-LOG-MSG
+           STRING 'BATCH RESUME: TICK ' DELIMITED BY SIZE
+                  BATCH-TICK DELIMITED BY SIZE
+                  ' AFTER STEP ' DELIMITED BY SIZE
+                  BATCH-LAST-STEP DELIMITED BY SIZE
+                  INTO WS-LOG-MSG
+           MOVE WS-LOG-MSG TO LOG-RECORD
+           OPEN EXTEND LOG-FILE
+           WRITE LOG-RECORD
+           CLOSE LOG-FILE.
+
+       RUN-STEPS.
+           IF WS-START-STEP <= 1
+               PERFORM RUN-STEP-MV
+               MOVE 1 TO BATCH-LAST-STEP
+               REWRITE RESTART-RECORD
+           END-IF
+           IF WS-START-STEP <= 2
+               PERFORM RUN-STEP-TACT
+               MOVE 2 TO BATCH-LAST-STEP
+               REWRITE RESTART-RECORD
+           END-IF
+           IF WS-START-STEP <= 3
+               PERFORM RUN-STEP-AI2
+               MOVE 3 TO BATCH-LAST-STEP
+               REWRITE RESTART-RECORD
+           END-IF
+           IF WS-START-STEP <= 4
+               PERFORM RUN-STEP-REND
+               MOVE 4 TO BATCH-LAST-STEP
+               REWRITE RESTART-RECORD
+           END-IF.
+
+       RUN-STEP-MV.
+           MOVE ZERO TO WS-MV-PARM-LEN
+           MOVE SPACES TO WS-MV-DIRECTION
+           MOVE ZERO TO WS-MV-PLAYER-ID
+           IF PARM-LEN > ZERO
+               MOVE PARM-DIRECTION TO WS-MV-DIRECTION
+               MOVE PARM-PLAYER-ID TO WS-MV-PLAYER-ID
+               MOVE 3 TO WS-MV-PARM-LEN
+           END-IF
+           CALL 'DOOMMV' USING WS-MV-PARM.
+
+       RUN-STEP-TACT.
+           CALL 'DOOMTACT'.
+
+       RUN-STEP-AI2.
+           MOVE ZERO TO WS-AI2-PARM-LEN
+           MOVE ZERO TO WS-AI2-PLAYER-ID
+           IF PARM-LEN > ZERO
+               MOVE PARM-PLAYER-ID TO WS-AI2-PLAYER-ID
+               MOVE 1 TO WS-AI2-PARM-LEN
+           END-IF
+           CALL 'DOOMAI2' USING WS-AI2-PARM.
+
+       RUN-STEP-REND.
+           MOVE ZERO TO WS-REND-PARM-LEN
+           MOVE ZERO TO WS-REND-VIEW-ROWS
+           MOVE ZERO TO WS-REND-VIEW-COLS
+           MOVE ZERO TO WS-REND-PLAYER-ID
+           IF PARM-LEN > ZERO
+               MOVE PARM-PLAYER-ID TO WS-REND-PLAYER-ID
+      *            DOOMREND's SELECT-RENDER-PLAYER only honors
+      *            WS-REND-PLAYER-ID when PARM-LEN > 4.
+               MOVE 5 TO WS-REND-PARM-LEN
+           END-IF
+           CALL 'DOOMREND' USING WS-REND-PARM.
