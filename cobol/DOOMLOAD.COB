@@ -0,0 +1,179 @@
+      *================================================================
+      * DOOMLOAD.COB - GAMESTAT Snapshot Restore
+      * Reverses DOOMSNAP: reads a DOOM.SNAP.<tick> file (the requested
+      * tick via PARM, or the most recent entry in DOOM.SNAPINDEX if
+      * none was given) and restores it as the live GAME-STATE and
+      * DOOM.GAMESTAT files, so a bad death or a broken level doesn't
+      * mean losing all prior progress.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DOOMLOAD.
+       AUTHOR. DOOM-COBOL-SYSTEM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SNAP-INDEX ASSIGN TO 'DOOM.SNAPINDEX'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INDEX-STATUS.
+
+      *    DYNAMIC is required for a bare identifier ASSIGN to actually
+      *    take the filename from WS-SNAPSHOT-NAME's runtime content -
+      *    without it GnuCOBOL derives a static filename from the data
+      *    name itself and every restore reads the same file regardless
+      *    of which tick's snapshot was requested.
+           SELECT SNAPSHOT-FILE ASSIGN TO DYNAMIC WS-SNAPSHOT-NAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SNAPSHOT-STATUS.
+
+           SELECT GAME-STATE ASSIGN TO 'GAMESTAT'
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RICH-STATE ASSIGN TO 'DOOM.GAMESTAT'
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT LOG-FILE ASSIGN TO 'DOOM.AILOG'
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SNAP-INDEX.
+       01  SNAP-INDEX-RECORD               PIC X(80).
+
+       FD  SNAPSHOT-FILE.
+       01  SNAPSHOT-RECORD                 PIC X(80).
+
+       FD  GAME-STATE.
+       01  GAME-STATE-REC.
+           05  PLAYER-X        PIC 99.
+           05  PLAYER-Y        PIC 99.
+           05  PLAYER-HEALTH   PIC 999.
+           05  PLAYER-AMMO-POOLS.
+               10  PLAYER-BULLETS  PIC 999.
+               10  PLAYER-SHELLS   PIC 999.
+               10  PLAYER-CELLS    PIC 999.
+               10  PLAYER-ROCKETS  PIC 999.
+           05  PLAYER-FACING   PIC X.
+           05  VIEW-MODE       PIC X.
+           05  STATE-LEVEL     PIC 99.
+           05  PLAYER2-X       PIC 99.
+           05  PLAYER2-Y       PIC 99.
+           05  PLAYER2-HEALTH  PIC 999.
+           05  PLAYER2-AMMO-POOLS.
+               10  PLAYER2-BULLETS PIC 999.
+               10  PLAYER2-SHELLS  PIC 999.
+               10  PLAYER2-CELLS   PIC 999.
+               10  PLAYER2-ROCKETS PIC 999.
+           05  PLAYER2-FACING  PIC X.
+           05  FILLER          PIC X(36).
+
+       FD  RICH-STATE.
+       01  RICH-STATE-RECORD               PIC X(80).
+
+       FD  LOG-FILE.
+       01  LOG-RECORD                      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-INDEX-STATUS                 PIC XX.
+           88  INDEX-MISSING               VALUE '35'.
+           88  INDEX-EOF                   VALUE '10'.
+       01  WS-SNAPSHOT-STATUS              PIC XX.
+           88  SNAPSHOT-MISSING            VALUE '35'.
+           88  SNAPSHOT-EOF                VALUE '10'.
+
+       01  WS-RESTORE-TICK                 PIC 9(8) VALUE ZERO.
+       01  WS-SNAPSHOT-NAME                PIC X(20) VALUE SPACES.
+       01  WS-FIRST-RECORD-DONE            PIC X VALUE 'N'.
+       01  WS-LOG-MSG                      PIC X(80).
+
+       LINKAGE SECTION.
+       01  PARM-DATA.
+           05  PARM-LEN                    PIC S9(4) COMP.
+           05  PARM-TICK                   PIC 9(8).
+
+       PROCEDURE DIVISION USING PARM-DATA.
+       MAIN-PROCEDURE.
+           PERFORM DETERMINE-RESTORE-TICK
+           PERFORM BUILD-SNAPSHOT-NAME
+           PERFORM RESTORE-SNAPSHOT
+           GOBACK.
+
+       DETERMINE-RESTORE-TICK.
+           IF PARM-LEN > ZERO AND PARM-TICK > ZERO
+               MOVE PARM-TICK TO WS-RESTORE-TICK
+           ELSE
+               PERFORM FIND-LATEST-SNAPSHOT
+           END-IF.
+
+       FIND-LATEST-SNAPSHOT.
+      *    DOOM.SNAPINDEX is append-only, one line per DOOMSNAP run -
+      *    the last TICK token read off it is the most recent save.
+           OPEN INPUT SNAP-INDEX
+           IF NOT INDEX-MISSING
+               PERFORM UNTIL INDEX-EOF
+                   READ SNAP-INDEX
+                       AT END SET INDEX-EOF TO TRUE
+                       NOT AT END
+                           MOVE SNAP-INDEX-RECORD(6:8)
+                               TO WS-RESTORE-TICK
+                   END-READ
+               END-PERFORM
+               CLOSE SNAP-INDEX
+           END-IF.
+
+       BUILD-SNAPSHOT-NAME.
+           MOVE SPACES TO WS-SNAPSHOT-NAME
+           STRING 'DOOM.SNAP.' DELIMITED BY SIZE
+                  WS-RESTORE-TICK DELIMITED BY SIZE
+                  INTO WS-SNAPSHOT-NAME.
+
+       RESTORE-SNAPSHOT.
+           OPEN INPUT SNAPSHOT-FILE
+           IF SNAPSHOT-MISSING
+               PERFORM LOG-RESTORE-MISSING
+           ELSE
+               OPEN OUTPUT GAME-STATE
+               OPEN OUTPUT RICH-STATE
+               MOVE 'N' TO WS-FIRST-RECORD-DONE
+
+               PERFORM UNTIL SNAPSHOT-EOF
+                   READ SNAPSHOT-FILE
+                       AT END SET SNAPSHOT-EOF TO TRUE
+                       NOT AT END
+                           IF WS-FIRST-RECORD-DONE = 'N'
+                               MOVE SNAPSHOT-RECORD TO GAME-STATE-REC
+                               WRITE GAME-STATE-REC
+                               MOVE 'Y' TO WS-FIRST-RECORD-DONE
+                           ELSE
+                               MOVE SNAPSHOT-RECORD TO RICH-STATE-RECORD
+                               WRITE RICH-STATE-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE GAME-STATE
+               CLOSE RICH-STATE
+               CLOSE SNAPSHOT-FILE
+               PERFORM LOG-RESTORE-DONE
+           END-IF.
+
+       LOG-RESTORE-MISSING.
+           OPEN EXTEND LOG-FILE
+           MOVE SPACES TO WS-LOG-MSG
+           STRING 'RESTORE FAILED: SNAPSHOT NOT FOUND FOR TICK '
+                  DELIMITED BY SIZE
+                  WS-RESTORE-TICK DELIMITED BY SIZE
+                  INTO WS-LOG-MSG
+           MOVE WS-LOG-MSG TO LOG-RECORD
+           WRITE LOG-RECORD
+           CLOSE LOG-FILE.
+
+       LOG-RESTORE-DONE.
+           OPEN EXTEND LOG-FILE
+           MOVE SPACES TO WS-LOG-MSG
+           STRING 'RESTORED SNAPSHOT FOR TICK ' DELIMITED BY SIZE
+                  WS-RESTORE-TICK DELIMITED BY SIZE
+                  INTO WS-LOG-MSG
+           MOVE WS-LOG-MSG TO LOG-RECORD
+           WRITE LOG-RECORD
+           CLOSE LOG-FILE.
