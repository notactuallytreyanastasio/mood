@@ -0,0 +1,11 @@
+      *================================================================
+      * DOOMCFG.CPY - DOOM AI Difficulty Config Record
+      * Shared layout for DOOM.AICONFIG so DOOMAI and DOOMTACT read
+      * the same tuning values instead of hardcoding their own copies
+      * of what counts as "low health"/"low ammo"/"too close".
+      *================================================================
+       01  CONFIG-RECORD.
+           05  CFG-LOW-HEALTH      PIC 9(3).
+           05  CFG-LOW-AMMO        PIC 9(3).
+           05  CFG-DANGER-DIST     PIC 9(5).
+           05  FILLER              PIC X(69).
