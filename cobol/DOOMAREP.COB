@@ -0,0 +1,278 @@
+      *================================================================
+      * DOOMAREP.COB - AI Decision Session Report
+      * DOOMAI (LOGFILE) and DOOMAI2 (DOOM.AILOG) both append
+      * human-readable "MODE: xxx HEALTH: nnn" lines but nothing ever
+      * reads them back. This scans both logs for one session and
+      * reports ticks/commands spent in each AI-MODE plus the health
+      * trend, so C-LOW-HEALTH/C-LOW-AMMO/C-DANGER-DIST can be tuned
+      * from real play instead of guesswork.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DOOMAREP.
+       AUTHOR. DOOM-COBOL-SYSTEM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AI-LOG ASSIGN TO 'DOOM.AILOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AILOG-STATUS.
+
+           SELECT LEGACY-LOG ASSIGN TO LOGFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LEGLOG-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO 'DOOM.AIREPORT'
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AI-LOG.
+       01  AI-LOG-RECORD                  PIC X(80).
+
+       FD  LEGACY-LOG.
+       01  LEGACY-LOG-RECORD              PIC X(132).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AILOG-STATUS                PIC XX.
+           88  AILOG-MISSING              VALUE '35'.
+           88  AILOG-EOF                  VALUE '10'.
+       01  WS-LEGLOG-STATUS               PIC XX.
+           88  LEGLOG-MISSING             VALUE '35'.
+           88  LEGLOG-EOF                 VALUE '10'.
+
+       01  WS-SCAN-LINE                   PIC X(80).
+
+       01  WS-LINE-TOKENS.
+           05  WS-TOK1                    PIC X(12).
+           05  WS-TOK2                    PIC X(12).
+           05  WS-TOK3                    PIC X(12).
+           05  WS-TOK4                    PIC X(12).
+           05  WS-TOK5                    PIC X(12).
+           05  WS-TOK6                    PIC X(12).
+           05  WS-TOK7                    PIC X(12).
+           05  WS-TOK8                    PIC X(12).
+
+       01  WS-HEALTH-NUM                  PIC 9(3).
+       01  WS-CMD-NUM                     PIC 99.
+
+       01  WS-CLOCK-NUM                   PIC 9(8).
+       01  WS-CLOCK-PARTS REDEFINES WS-CLOCK-NUM.
+           05  WS-CLOCK-HH                PIC 99.
+           05  WS-CLOCK-MI                PIC 99.
+           05  WS-CLOCK-SS                PIC 99.
+           05  WS-CLOCK-HS                PIC 99.
+
+       01  WS-MODE-TOTALS.
+           05  WS-MODE-STAT OCCURS 4 TIMES.
+               10  WS-MODE-LABEL          PIC X(10).
+               10  WS-MODE-TICKS          PIC 9(6) VALUE ZERO.
+               10  WS-MODE-CMDS           PIC 9(6) VALUE ZERO.
+
+       01  WS-SCAN-INDEX                  PIC 99.
+       01  WS-LAST-MODE-IDX               PIC 99 VALUE ZERO.
+       01  WS-TOTAL-TICKS                 PIC 9(6) VALUE ZERO.
+
+       01  WS-HEALTH-STATS.
+           05  WS-HEALTH-SEEN             PIC X VALUE 'N'.
+           05  WS-HEALTH-FIRST            PIC 9(3).
+           05  WS-HEALTH-LAST             PIC 9(3).
+           05  WS-HEALTH-MIN              PIC 9(3) VALUE 999.
+           05  WS-HEALTH-MAX              PIC 9(3) VALUE ZERO.
+
+       01  WS-TIME-STATS.
+           05  WS-TIME-SEEN               PIC X VALUE 'N'.
+           05  WS-TIME-FIRST              PIC 9(8).
+           05  WS-TIME-LAST               PIC 9(8).
+
+       01  WS-ELAPSED-SECONDS             PIC 9(6).
+       01  WS-ELAPSED-CALC.
+           05  WS-FIRST-SECONDS           PIC S9(7).
+           05  WS-LAST-SECONDS            PIC S9(7).
+
+       01  WS-REPORT-LINE                 PIC X(80).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZATION
+           PERFORM SCAN-AILOG
+           PERFORM SCAN-LEGACY-LOG
+           PERFORM PRINT-REPORT
+           GOBACK.
+
+       INITIALIZATION.
+           MOVE 'SURVIVAL' TO WS-MODE-LABEL(1)
+           MOVE 'COMBAT'   TO WS-MODE-LABEL(2)
+           MOVE 'SCAVENGE' TO WS-MODE-LABEL(3)
+           MOVE 'EXPLORE'  TO WS-MODE-LABEL(4).
+
+       SCAN-AILOG.
+           OPEN INPUT AI-LOG
+           IF NOT AILOG-MISSING
+               PERFORM UNTIL AILOG-EOF
+                   READ AI-LOG
+                       AT END SET AILOG-EOF TO TRUE
+                       NOT AT END
+                           MOVE AI-LOG-RECORD TO WS-SCAN-LINE
+                           PERFORM PROCESS-LOG-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE AI-LOG
+           END-IF.
+
+       SCAN-LEGACY-LOG.
+           OPEN INPUT LEGACY-LOG
+           IF NOT LEGLOG-MISSING
+               PERFORM UNTIL LEGLOG-EOF
+                   READ LEGACY-LOG
+                       AT END SET LEGLOG-EOF TO TRUE
+                       NOT AT END
+                           MOVE LEGACY-LOG-RECORD(1:80) TO WS-SCAN-LINE
+                           PERFORM PROCESS-LOG-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE LEGACY-LOG
+           END-IF.
+
+       PROCESS-LOG-LINE.
+           MOVE SPACES TO WS-TOK1 WS-TOK2 WS-TOK3 WS-TOK4
+                          WS-TOK5 WS-TOK6 WS-TOK7 WS-TOK8
+           UNSTRING WS-SCAN-LINE DELIMITED BY ALL SPACE
+               INTO WS-TOK1 WS-TOK2 WS-TOK3 WS-TOK4
+                    WS-TOK5 WS-TOK6 WS-TOK7 WS-TOK8
+           END-UNSTRING
+
+           IF WS-TOK1 = 'MODE:'
+               PERFORM FIND-MODE-INDEX
+               IF WS-LAST-MODE-IDX > 0
+                   ADD 1 TO WS-MODE-TICKS(WS-LAST-MODE-IDX)
+                   ADD 1 TO WS-TOTAL-TICKS
+               END-IF
+               IF WS-TOK3 = 'HEALTH:'
+                   MOVE WS-TOK4(1:3) TO WS-HEALTH-NUM
+                   PERFORM RECORD-HEALTH-SAMPLE
+               END-IF
+               IF WS-TOK7 = 'TIME:'
+                   MOVE WS-TOK8(1:8) TO WS-CLOCK-NUM
+                   PERFORM RECORD-TIME-SAMPLE
+               END-IF
+           END-IF
+
+           IF WS-TOK1 = 'AI' AND WS-TOK2 = 'COMPLETE'
+               AND WS-LAST-MODE-IDX > 0
+               MOVE WS-TOK5(1:2) TO WS-CMD-NUM
+               ADD WS-CMD-NUM TO WS-MODE-CMDS(WS-LAST-MODE-IDX)
+           END-IF.
+
+       FIND-MODE-INDEX.
+           MOVE ZERO TO WS-LAST-MODE-IDX
+           PERFORM VARYING WS-SCAN-INDEX FROM 1 BY 1
+                   UNTIL WS-SCAN-INDEX > 4
+               IF WS-TOK2 = WS-MODE-LABEL(WS-SCAN-INDEX)
+                   MOVE WS-SCAN-INDEX TO WS-LAST-MODE-IDX
+               END-IF
+           END-PERFORM.
+
+       RECORD-HEALTH-SAMPLE.
+           IF WS-HEALTH-SEEN = 'N'
+               MOVE WS-HEALTH-NUM TO WS-HEALTH-FIRST
+               MOVE 'Y' TO WS-HEALTH-SEEN
+           END-IF
+           MOVE WS-HEALTH-NUM TO WS-HEALTH-LAST
+           IF WS-HEALTH-NUM < WS-HEALTH-MIN
+               MOVE WS-HEALTH-NUM TO WS-HEALTH-MIN
+           END-IF
+           IF WS-HEALTH-NUM > WS-HEALTH-MAX
+               MOVE WS-HEALTH-NUM TO WS-HEALTH-MAX
+           END-IF.
+
+       RECORD-TIME-SAMPLE.
+           IF WS-TIME-SEEN = 'N'
+               MOVE WS-CLOCK-NUM TO WS-TIME-FIRST
+               MOVE 'Y' TO WS-TIME-SEEN
+           END-IF
+           MOVE WS-CLOCK-NUM TO WS-TIME-LAST.
+
+       PRINT-REPORT.
+           OPEN OUTPUT REPORT-FILE
+
+           MOVE 'AI DECISION SESSION REPORT' TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'TOTAL TICKS LOGGED: ' DELIMITED BY SIZE
+                  WS-TOTAL-TICKS DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           PERFORM VARYING WS-SCAN-INDEX FROM 1 BY 1
+                   UNTIL WS-SCAN-INDEX > 4
+               MOVE SPACES TO REPORT-RECORD
+               STRING WS-MODE-LABEL(WS-SCAN-INDEX) DELIMITED BY SPACE
+                      ' TICKS: ' DELIMITED BY SIZE
+                      WS-MODE-TICKS(WS-SCAN-INDEX) DELIMITED BY SIZE
+                      ' COMMANDS: ' DELIMITED BY SIZE
+                      WS-MODE-CMDS(WS-SCAN-INDEX) DELIMITED BY SIZE
+                      INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+           END-PERFORM
+
+           IF WS-HEALTH-SEEN = 'Y'
+               MOVE SPACES TO REPORT-RECORD
+               STRING 'HEALTH TREND - FIRST: ' DELIMITED BY SIZE
+                      WS-HEALTH-FIRST DELIMITED BY SIZE
+                      ' LAST: ' DELIMITED BY SIZE
+                      WS-HEALTH-LAST DELIMITED BY SIZE
+                      INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+
+               MOVE SPACES TO REPORT-RECORD
+               STRING '  LOWEST: ' DELIMITED BY SIZE
+                      WS-HEALTH-MIN DELIMITED BY SIZE
+                      '  HIGHEST: ' DELIMITED BY SIZE
+                      WS-HEALTH-MAX DELIMITED BY SIZE
+                      INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+           END-IF
+
+           IF WS-TIME-SEEN = 'Y'
+               PERFORM COMPUTE-ELAPSED-TIME
+               MOVE SPACES TO REPORT-RECORD
+               STRING 'WALL TIME - FIRST: ' DELIMITED BY SIZE
+                      WS-TIME-FIRST DELIMITED BY SIZE
+                      ' LAST: ' DELIMITED BY SIZE
+                      WS-TIME-LAST DELIMITED BY SIZE
+                      INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+
+               MOVE SPACES TO REPORT-RECORD
+               STRING '  ELAPSED SECONDS: ' DELIMITED BY SIZE
+                      WS-ELAPSED-SECONDS DELIMITED BY SIZE
+                      INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+           END-IF
+
+           CLOSE REPORT-FILE.
+
+       COMPUTE-ELAPSED-TIME.
+      *    HHMMSSss -> total seconds, first sample to last. Hundredths
+      *    and midnight wraparound are ignored, same simple treatment
+      *    the health-trend summary above gives its min/max samples.
+           MOVE WS-TIME-FIRST TO WS-CLOCK-NUM
+           COMPUTE WS-FIRST-SECONDS =
+               WS-CLOCK-HH * 3600 + WS-CLOCK-MI * 60 + WS-CLOCK-SS
+
+           MOVE WS-TIME-LAST TO WS-CLOCK-NUM
+           COMPUTE WS-LAST-SECONDS =
+               WS-CLOCK-HH * 3600 + WS-CLOCK-MI * 60 + WS-CLOCK-SS
+
+           IF WS-LAST-SECONDS >= WS-FIRST-SECONDS
+               COMPUTE WS-ELAPSED-SECONDS =
+                   WS-LAST-SECONDS - WS-FIRST-SECONDS
+           ELSE
+               COMPUTE WS-ELAPSED-SECONDS =
+                   WS-LAST-SECONDS - WS-FIRST-SECONDS + 86400
+           END-IF.
