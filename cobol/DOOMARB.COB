@@ -0,0 +1,306 @@
+      *================================================================
+      * DOOMARB.COB - AI Command Arbitrator
+      * DOOMAI, DOOMAI2, DOOMTACT and DOOMPATH each independently
+      * decide a command set for the tick and write it to their own
+      * file. This program picks exactly one winner per tick (by
+      * CMD-PRIORITY / THREAT-LEVEL, AI2 breaking ties) and copies it
+      * into the canonical DOOM.COMMANDS file the engine actually
+      * consumes - so more than one AI can run in the same tick safely.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DOOMARB.
+       AUTHOR. DOOM-COBOL-SYSTEM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENGINE-SELECT ASSIGN TO 'DOOM.ENGINESEL'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SEL-STATUS.
+
+           SELECT AI1-COMMANDS ASSIGN TO 'DOOM.COMMANDS.AI1'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AI1-STATUS.
+
+           SELECT AI2-COMMANDS ASSIGN TO 'DOOM.COMMANDS.AI2'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AI2-STATUS.
+
+           SELECT TACT-COMMANDS ASSIGN TO 'DOOM.COMMANDS.TACT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TACT-STATUS.
+
+           SELECT PATH-COMMANDS ASSIGN TO 'DOOM.COMMANDS.PATH'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PATH-STATUS.
+
+           SELECT TACTICS-FILE ASSIGN TO 'TACTICS'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TACTICS-STATUS.
+
+           SELECT OUT-COMMANDS ASSIGN TO 'DOOM.COMMANDS'
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT LOG-FILE ASSIGN TO 'DOOM.AILOG'
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENGINE-SELECT.
+       01  SEL-RECORD.
+           05  SEL-PRIMARY-ENGINE         PIC X(4).
+           05  SEL-DEBUG-MODE             PIC X.
+           05  FILLER                     PIC X(75).
+
+       FD  AI1-COMMANDS.
+       01  AI1-RECORD                     PIC X(80).
+
+       FD  AI2-COMMANDS.
+       01  AI2-RECORD                     PIC X(80).
+
+       FD  TACT-COMMANDS.
+       01  TACT-RECORD                    PIC X(80).
+
+       FD  PATH-COMMANDS.
+       01  PATH-RECORD                    PIC X(80).
+
+       FD  TACTICS-FILE.
+       01  TACTICS-REC.
+           05  T-THREAT-LEVEL             PIC 9.
+           05  FILLER                     PIC X(99).
+
+       FD  OUT-COMMANDS.
+       01  OUT-RECORD                     PIC X(80).
+
+       FD  LOG-FILE.
+       01  LOG-RECORD                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY DOOMSTAT.
+
+       01  WS-SEL-STATUS                  PIC XX.
+           88  SEL-MISSING                VALUE '35'.
+           88  SEL-EOF                    VALUE '10'.
+       01  WS-AI1-STATUS                  PIC XX.
+           88  AI1-MISSING                VALUE '35'.
+           88  AI1-EOF                    VALUE '10'.
+       01  WS-AI2-STATUS                  PIC XX.
+           88  AI2-MISSING                VALUE '35'.
+           88  AI2-EOF                    VALUE '10'.
+       01  WS-TACT-STATUS                 PIC XX.
+           88  TACT-MISSING               VALUE '35'.
+           88  TACT-EOF                   VALUE '10'.
+       01  WS-PATH-STATUS                 PIC XX.
+           88  PATH-MISSING                VALUE '35'.
+           88  PATH-EOF                    VALUE '10'.
+       01  WS-TACTICS-STATUS              PIC XX.
+           88  TACTICS-MISSING            VALUE '35'.
+           88  TACTICS-EOF                VALUE '10'.
+
+       01  WS-PRESENCE.
+           05  WS-AI1-PRESENT             PIC X VALUE 'N'.
+           05  WS-AI2-PRESENT             PIC X VALUE 'N'.
+           05  WS-TACT-PRESENT            PIC X VALUE 'N'.
+           05  WS-PATH-PRESENT            PIC X VALUE 'N'.
+
+       01  WS-PRIORITIES.
+           05  WS-AI2-PRIORITY            PIC 9 VALUE 0.
+           05  WS-TACT-PRIORITY           PIC 9 VALUE 0.
+           05  WS-PATH-PRIORITY           PIC 9 VALUE 0.
+
+       01  WS-WINNER                      PIC X(4) VALUE SPACES.
+       01  WS-WIN-PRI                PIC 9 VALUE 0.
+       01  WS-LOG-MSG                     PIC X(80).
+
+       01  WS-PRIMARY-ENGINE              PIC X(4) VALUE 'AI2 '.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM READ-ENGINE-SELECT
+           PERFORM DETERMINE-PRIORITIES
+           PERFORM PICK-WINNER
+           PERFORM COPY-WINNER-COMMANDS
+           PERFORM LOG-DECISION
+           GOBACK.
+
+       READ-ENGINE-SELECT.
+      *    DOOM.ENGINESEL is optional - if it isn't there, the
+      *    priority/threat heuristic below picks the winner on its
+      *    own, same as running without a selector at all.
+           OPEN INPUT ENGINE-SELECT
+           IF NOT SEL-MISSING
+               READ ENGINE-SELECT
+                   NOT AT END
+                       IF SEL-PRIMARY-ENGINE NOT = SPACES
+                           MOVE SEL-PRIMARY-ENGINE TO WS-PRIMARY-ENGINE
+                       END-IF
+               END-READ
+               CLOSE ENGINE-SELECT
+           END-IF.
+
+       DETERMINE-PRIORITIES.
+           OPEN INPUT AI2-COMMANDS
+           IF NOT AI2-MISSING
+               READ AI2-COMMANDS INTO DOOM-COMMAND-RECORD
+               IF NOT AI2-EOF
+                   MOVE 'Y' TO WS-AI2-PRESENT
+                   MOVE CMD-PRIORITY TO WS-AI2-PRIORITY
+               END-IF
+               CLOSE AI2-COMMANDS
+           END-IF
+
+           OPEN INPUT PATH-COMMANDS
+           IF NOT PATH-MISSING
+               READ PATH-COMMANDS INTO DOOM-COMMAND-RECORD
+               IF NOT PATH-EOF
+                   MOVE 'Y' TO WS-PATH-PRESENT
+                   MOVE CMD-PRIORITY TO WS-PATH-PRIORITY
+               END-IF
+               CLOSE PATH-COMMANDS
+           END-IF
+
+           OPEN INPUT TACTICS-FILE
+           IF NOT TACTICS-MISSING
+               READ TACTICS-FILE
+               IF NOT TACTICS-EOF
+                   MOVE 'Y' TO WS-TACT-PRESENT
+                   MOVE T-THREAT-LEVEL TO WS-TACT-PRIORITY
+               END-IF
+               CLOSE TACTICS-FILE
+           END-IF
+
+           OPEN INPUT AI1-COMMANDS
+           IF NOT AI1-MISSING
+               READ AI1-COMMANDS
+               IF NOT AI1-EOF
+                   MOVE 'Y' TO WS-AI1-PRESENT
+               END-IF
+               CLOSE AI1-COMMANDS
+           END-IF.
+
+       PICK-WINNER.
+           MOVE SPACES TO WS-WINNER
+           MOVE 0 TO WS-WIN-PRI
+
+           IF WS-AI2-PRESENT = 'Y' AND WS-AI2-PRIORITY >= WS-WIN-PRI
+               MOVE 'AI2 ' TO WS-WINNER
+               MOVE WS-AI2-PRIORITY TO WS-WIN-PRI
+           END-IF
+
+           IF WS-TACT-PRESENT = 'Y' AND WS-TACT-PRIORITY > WS-WIN-PRI
+               MOVE 'TACT' TO WS-WINNER
+               MOVE WS-TACT-PRIORITY TO WS-WIN-PRI
+           END-IF
+
+           IF WS-PATH-PRESENT = 'Y' AND WS-PATH-PRIORITY > WS-WIN-PRI
+               MOVE 'PATH' TO WS-WINNER
+               MOVE WS-PATH-PRIORITY TO WS-WIN-PRI
+           END-IF
+
+           IF WS-AI1-PRESENT = 'Y' AND WS-WINNER = SPACES
+      *        AI1 is legacy free-text output with no real priority
+      *        data, so it only wins when neither AI2 nor TACT
+      *        produced anything this tick - it can't outrank a
+      *        valid low-priority AI2/TACT decision on an arbitrary
+      *        default any more.
+               MOVE 'AI1 ' TO WS-WINNER
+               MOVE 0 TO WS-WIN-PRI
+           END-IF
+
+           PERFORM APPLY-ENGINE-SELECTION.
+
+       APPLY-ENGINE-SELECTION.
+      *    The operator's chosen primary engine (DOOM.ENGINESEL) wins
+      *    outright over the priority/threat heuristic above whenever
+      *    it actually produced output this tick, so "primary" is a
+      *    real override and not just a log label (see DOOMASEL).
+           IF WS-PRIMARY-ENGINE = 'AI2 ' AND WS-AI2-PRESENT = 'Y'
+               MOVE 'AI2 ' TO WS-WINNER
+               MOVE WS-AI2-PRIORITY TO WS-WIN-PRI
+           END-IF
+           IF WS-PRIMARY-ENGINE = 'TACT' AND WS-TACT-PRESENT = 'Y'
+               MOVE 'TACT' TO WS-WINNER
+               MOVE WS-TACT-PRIORITY TO WS-WIN-PRI
+           END-IF
+           IF WS-PRIMARY-ENGINE = 'AI1 ' AND WS-AI1-PRESENT = 'Y'
+               MOVE 'AI1 ' TO WS-WINNER
+               MOVE 0 TO WS-WIN-PRI
+           END-IF.
+
+       COPY-WINNER-COMMANDS.
+           OPEN OUTPUT OUT-COMMANDS
+
+           EVALUATE WS-WINNER
+               WHEN 'AI2 '
+                   OPEN INPUT AI2-COMMANDS
+                   PERFORM UNTIL AI2-EOF
+                       READ AI2-COMMANDS
+                           AT END SET AI2-EOF TO TRUE
+                           NOT AT END
+                               MOVE AI2-RECORD TO OUT-RECORD
+                               WRITE OUT-RECORD
+                       END-READ
+                   END-PERFORM
+                   CLOSE AI2-COMMANDS
+
+               WHEN 'TACT'
+                   OPEN INPUT TACT-COMMANDS
+                   PERFORM UNTIL TACT-EOF
+                       READ TACT-COMMANDS
+                           AT END SET TACT-EOF TO TRUE
+                           NOT AT END
+                               MOVE TACT-RECORD TO OUT-RECORD
+                               WRITE OUT-RECORD
+                       END-READ
+                   END-PERFORM
+                   CLOSE TACT-COMMANDS
+
+               WHEN 'AI1 '
+                   OPEN INPUT AI1-COMMANDS
+                   PERFORM UNTIL AI1-EOF
+                       READ AI1-COMMANDS
+                           AT END SET AI1-EOF TO TRUE
+                           NOT AT END
+                               MOVE AI1-RECORD TO OUT-RECORD
+                               WRITE OUT-RECORD
+                       END-READ
+                   END-PERFORM
+                   CLOSE AI1-COMMANDS
+
+               WHEN 'PATH'
+                   OPEN INPUT PATH-COMMANDS
+                   PERFORM UNTIL PATH-EOF
+                       READ PATH-COMMANDS
+                           AT END SET PATH-EOF TO TRUE
+                           NOT AT END
+                               MOVE PATH-RECORD TO OUT-RECORD
+                               WRITE OUT-RECORD
+                       END-READ
+                   END-PERFORM
+                   CLOSE PATH-COMMANDS
+
+               WHEN OTHER
+                   INITIALIZE DOOM-COMMAND-RECORD
+                   MOVE 'COMMAND ' TO CMD-RECORD-TYPE
+                   MOVE 'WAIT' TO CMD-ACTION
+                   MOVE 0010 TO CMD-VALUE
+                   MOVE 1 TO CMD-PRIORITY
+                   MOVE "NO ENGINE OUTPUT" TO CMD-REASON
+                   MOVE 'ARB     ' TO CMD-ENGINE-ID
+                   MOVE DOOM-COMMAND-RECORD TO OUT-RECORD
+                   WRITE OUT-RECORD
+           END-EVALUATE
+
+           CLOSE OUT-COMMANDS.
+
+       LOG-DECISION.
+           OPEN EXTEND LOG-FILE
+           MOVE SPACES TO WS-LOG-MSG
+           STRING 'ARBITRATION WINNER: ' DELIMITED BY SIZE
+                  WS-WINNER DELIMITED BY SIZE
+                  ' PRIORITY: ' DELIMITED BY SIZE
+                  WS-WIN-PRI DELIMITED BY SIZE
+                  INTO WS-LOG-MSG
+           MOVE WS-LOG-MSG TO LOG-RECORD
+           WRITE LOG-RECORD
+           CLOSE LOG-FILE.
