@@ -13,9 +13,19 @@
                ORGANIZATION IS SEQUENTIAL.
            SELECT TACTICS ASSIGN TO 'TACTICS'
                ORGANIZATION IS SEQUENTIAL.
-           SELECT COMMANDS ASSIGN TO 'COMMANDS'
+           SELECT COMMANDS ASSIGN TO 'DOOM.COMMANDS.TACT'
                ORGANIZATION IS SEQUENTIAL.
-           
+           SELECT AI-CONFIG ASSIGN TO 'DOOM.AICONFIG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-STATUS.
+           SELECT AIM-STATE-FILE ASSIGN TO 'DOOM.AIMSTATE'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AIM-STATUS.
+
+           SELECT SCORE-FILE ASSIGN TO 'DOOM.SCORE'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SCORE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  GAME-STATE
@@ -76,13 +86,38 @@
            05  MOUSE-DELTA-X       PIC S9(3) SIGN LEADING SEPARATE.
            05  MOUSE-DELTA-Y       PIC S9(3) SIGN LEADING SEPARATE.
            05  FILLER              PIC X(66).
-           
+
+       FD  AI-CONFIG.
+       COPY DOOMCFG.
+
+       FD  AIM-STATE-FILE.
+       01  AIM-STATE-RECORD.
+           05  AIM-PREV-DIFF       PIC S9(3) SIGN LEADING SEPARATE.
+           05  AIM-ACCUM-ADJUST    PIC S9(5) SIGN LEADING SEPARATE.
+           05  FILLER              PIC X(70).
+
+       FD  SCORE-FILE.
+       COPY DOOMSCR.
+
        WORKING-STORAGE SECTION.
+       01  WS-CONFIG-STATUS       PIC XX.
+           88  CONFIG-MISSING     VALUE '35'.
+
+       01  WS-AIM-STATUS          PIC XX.
+           88  AIM-STATE-MISSING  VALUE '35'.
+       01  WS-AIM-STATE-EXISTED   PIC X VALUE 'N'.
+
+       01  WS-SCORE-STATUS        PIC XX.
+           88  SCORE-MISSING      VALUE '35'.
+       01  WS-SCORE-EXISTED       PIC X VALUE 'N'.
+
        01  WS-CONSTANTS.
            05  PI                  PIC 9V9(8) VALUE 3.14159265.
            05  DANGER-DISTANCE     PIC 9(5) VALUE 200.
            05  CRITICAL-HEALTH     PIC 999 VALUE 030.
            05  LOW-AMMO           PIC 999 VALUE 010.
+           05  LOW-ARMOR          PIC 999 VALUE 050.
+           05  WEAK-WEAPON        PIC 9 VALUE 1.
            
        01  WS-THREAT-ANALYSIS.
            05  MONSTER-COUNT       PIC 99 VALUE ZERO.
@@ -98,10 +133,13 @@
            05  ANGLE-DIFFERENCE    PIC S9(3).
            05  AIM-ADJUSTMENT-X    PIC S9(3).
            05  AIM-ADJUSTMENT-Y    PIC S9(3).
+           05  WS-AIM-OUTPUT       PIC S9(3).
            
        01  WS-DECISION-FLAGS.
            05  NEED-HEALTH         PIC X VALUE 'N'.
            05  NEED-AMMO          PIC X VALUE 'N'.
+           05  NEED-ARMOR         PIC X VALUE 'N'.
+           05  WANT-WEAPON        PIC X VALUE 'N'.
            05  CAN-FIGHT          PIC X VALUE 'Y'.
            05  SHOULD-RETREAT     PIC X VALUE 'N'.
            
@@ -128,24 +166,52 @@
        MAIN-LOGIC.
            OPEN INPUT GAME-STATE ENTITIES
            OPEN OUTPUT TACTICS COMMANDS
-           
+
+           PERFORM LOAD-AI-CONFIG
+           PERFORM READ-SCORE
            PERFORM READ-GAME-STATE
            PERFORM READ-ALL-ENTITIES
            PERFORM ANALYZE-THREATS
            PERFORM MAKE-DECISION
            PERFORM GENERATE-COMMANDS
-           
+           PERFORM WRITE-SCORE
+
            CLOSE GAME-STATE ENTITIES TACTICS COMMANDS
            
            MOVE WS-RETURN-CODE TO RETURN-CODE
-           STOP RUN.
+           GOBACK.
            
+       LOAD-AI-CONFIG.
+      *    DOOM.AICONFIG is optional - if it isn't there, keep the
+      *    compiled-in WS-CONSTANTS defaults above. Same layout/
+      *    values DOOMAI reads, so the two engines can't drift apart
+      *    on what counts as critical.
+           OPEN INPUT AI-CONFIG
+           IF NOT CONFIG-MISSING
+               READ AI-CONFIG
+                   NOT AT END
+                       IF CFG-LOW-HEALTH > ZERO
+                           MOVE CFG-LOW-HEALTH TO CRITICAL-HEALTH
+                       END-IF
+                       IF CFG-LOW-AMMO > ZERO
+                           MOVE CFG-LOW-AMMO TO LOW-AMMO
+                       END-IF
+                       IF CFG-DANGER-DIST > ZERO
+                           MOVE CFG-DANGER-DIST TO DANGER-DISTANCE
+                       END-IF
+               END-READ
+               CLOSE AI-CONFIG
+           END-IF.
+
        READ-GAME-STATE.
            READ GAME-STATE
                AT END
                    DISPLAY 'ERROR: No game state available'
                    MOVE 99 TO WS-RETURN-CODE
-                   STOP RUN.
+                   MOVE WS-RETURN-CODE TO RETURN-CODE
+                   CLOSE GAME-STATE ENTITIES TACTICS COMMANDS
+                         SCORE-FILE
+                   GOBACK.
                    
        READ-ALL-ENTITIES.
            PERFORM UNTIL ENTITY-COUNT >= 50
@@ -215,18 +281,25 @@
                
            IF PLAYER-AMMO(CURRENT-WEAPON) < LOW-AMMO
                MOVE 'Y' TO NEED-AMMO.
-               
+
+           IF PLAYER-ARMOR < LOW-ARMOR
+               MOVE 'Y' TO NEED-ARMOR.
+
+           IF CURRENT-WEAPON <= WEAK-WEAPON
+               MOVE 'Y' TO WANT-WEAPON.
+
       *    Decide action based on situation
            EVALUATE TRUE
                WHEN NEED-HEALTH = 'Y' AND MIN-DISTANCE < DANGER-DISTANCE
                    MOVE 'Y' TO SHOULD-RETREAT
                    MOVE 20 TO WS-RETURN-CODE
-                   
+
                WHEN MONSTER-COUNT > 0 AND CAN-FIGHT = 'Y'
                    PERFORM SETUP-COMBAT
                    MOVE 10 TO WS-RETURN-CODE
-                   
-               WHEN NEED-HEALTH = 'Y' OR NEED-AMMO = 'Y'
+
+               WHEN NEED-HEALTH = 'Y' OR NEED-AMMO = 'Y' OR
+                    NEED-ARMOR = 'Y' OR WANT-WEAPON = 'Y'
                    PERFORM FIND-ITEMS
                    MOVE 5 TO WS-RETURN-CODE
                    
@@ -242,34 +315,114 @@
                MOVE WS-ENT-X(CLOSEST-MONSTER) TO TARGET-X
                MOVE WS-ENT-Y(CLOSEST-MONSTER) TO TARGET-Y
                MOVE WS-ENT-ANGLE(CLOSEST-MONSTER) TO TARGET-ANGLE
-               
+
+               PERFORM READ-AIM-STATE
+
       *        Calculate aim adjustment
-               COMPUTE ANGLE-DIFFERENCE = 
+               COMPUTE ANGLE-DIFFERENCE =
                    WS-ENT-ANGLE(CLOSEST-MONSTER) - PLAYER-ANGLE
-                   
+
       *        Normalize angle to -180 to 180
                IF ANGLE-DIFFERENCE > 180
                    SUBTRACT 360 FROM ANGLE-DIFFERENCE
                ELSE IF ANGLE-DIFFERENCE < -180
                    ADD 360 TO ANGLE-DIFFERENCE
                END-IF
-               
-      *        Convert angle to mouse movement
-               COMPUTE AIM-ADJUSTMENT-X = ANGLE-DIFFERENCE * 5
-               
-      *        Add to action queue
+
+      *        Proportional control - average this tick's error
+      *        against last tick's before scaling, so a fast-moving
+      *        target (e.g. ENT-LOST-SOUL) doesn't get overcorrected
+      *        and oscillate past center every tick.
+               COMPUTE AIM-ADJUSTMENT-X =
+                   ((ANGLE-DIFFERENCE + AIM-PREV-DIFF) / 2) * 5
+               ADD AIM-ADJUSTMENT-X TO AIM-ACCUM-ADJUST
+               MOVE ANGLE-DIFFERENCE TO AIM-PREV-DIFF
+
+      *        Fold a damped slice of the accumulated adjustment into
+      *        this tick's aim so a target that keeps drifting the
+      *        same direction actually gets corrected instead of just
+      *        piling up in AIM-ACCUM-ADJUST with no effect on output.
+               COMPUTE WS-AIM-OUTPUT =
+                   AIM-ADJUSTMENT-X + (AIM-ACCUM-ADJUST / 10)
+               IF WS-AIM-OUTPUT > 999
+                   MOVE 999 TO WS-AIM-OUTPUT
+               ELSE IF WS-AIM-OUTPUT < -999
+                   MOVE -999 TO WS-AIM-OUTPUT
+               END-IF
+
+               PERFORM WRITE-AIM-STATE
+
+      *        Add to action queue - 'AM' not 'AIM', ACTION-CODE is
+      *        only PIC XX and a 3-char code here would silently
+      *        truncate to 'AI', which GENERATE-COMMANDS's EVALUATE
+      *        never matches.
                MOVE 1 TO ACTION-COUNT
-               MOVE 'AIM' TO ACTION-CODE(1)
-               MOVE AIM-ADJUSTMENT-X TO ACTION-PARAM(1)
-               
-               IF ABS(ANGLE-DIFFERENCE) < 5
+               MOVE 'AM' TO ACTION-CODE(1)
+               MOVE WS-AIM-OUTPUT TO ACTION-PARAM(1)
+
+               IF FUNCTION ABS(ANGLE-DIFFERENCE) < 5
       *            We're aimed, shoot!
                    ADD 1 TO ACTION-COUNT
                    MOVE 'FR' TO ACTION-CODE(2)
                    MOVE 0 TO ACTION-PARAM(2)
                END-IF
            END-IF.
-           
+
+       READ-AIM-STATE.
+      *    DOOM.AIMSTATE carries the previous tick's angle error and
+      *    accumulated adjustment across separate invocations of this
+      *    batch program, the same read-modify-rewrite idea DOOMPATH
+      *    uses for AI-PATH-PLAN. Missing/empty file just means this
+      *    is the first shot of a new engagement - start from zero.
+           MOVE 'N' TO WS-AIM-STATE-EXISTED
+           INITIALIZE AIM-STATE-RECORD
+           OPEN I-O AIM-STATE-FILE
+           IF NOT AIM-STATE-MISSING
+               READ AIM-STATE-FILE
+                   AT END
+                       INITIALIZE AIM-STATE-RECORD
+                   NOT AT END
+                       MOVE 'Y' TO WS-AIM-STATE-EXISTED
+               END-READ
+           END-IF.
+
+       WRITE-AIM-STATE.
+           IF WS-AIM-STATE-EXISTED = 'Y'
+               REWRITE AIM-STATE-RECORD
+               CLOSE AIM-STATE-FILE
+           ELSE
+               CLOSE AIM-STATE-FILE
+               OPEN OUTPUT AIM-STATE-FILE
+               WRITE AIM-STATE-RECORD
+               CLOSE AIM-STATE-FILE
+           END-IF.
+
+       READ-SCORE.
+      *    DOOM.SCORE carries running kill/accuracy counters across
+      *    invocations - same idiom as DOOM.AIMSTATE above.
+           MOVE 'N' TO WS-SCORE-EXISTED
+           INITIALIZE SCORE-RECORD
+           OPEN I-O SCORE-FILE
+           IF NOT SCORE-MISSING
+               READ SCORE-FILE
+                   AT END
+                       INITIALIZE SCORE-RECORD
+                   NOT AT END
+                       MOVE 'Y' TO WS-SCORE-EXISTED
+               END-READ
+           END-IF.
+
+       WRITE-SCORE.
+           IF WS-SCORE-EXISTED = 'Y'
+               REWRITE SCORE-RECORD
+               CLOSE SCORE-FILE
+           ELSE
+               CLOSE SCORE-FILE
+               OPEN OUTPUT SCORE-FILE
+               WRITE SCORE-RECORD
+               CLOSE SCORE-FILE
+           END-IF.
+
        FIND-ITEMS.
       *    Look for health or ammo items
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > ENTITY-COUNT
@@ -280,8 +433,11 @@
                                MOVE 'I' TO TARGET-TYPE
                                MOVE WS-ENT-X(WS-I) TO TARGET-X
                                MOVE WS-ENT-Y(WS-I) TO TARGET-Y
-                               MOVE 'E' TO MOVE-DIRECTION
+                               PERFORM DERIVE-MOVE-DIRECTION
                                MOVE 8 TO MOVE-URGENCY
+                               MOVE 1 TO ACTION-COUNT
+                               MOVE 'MV' TO ACTION-CODE(1)
+                               MOVE 0 TO ACTION-PARAM(1)
                                EXIT PERFORM
                            END-IF
                        WHEN 20 THRU 29  *> Ammo items
@@ -289,14 +445,62 @@
                                MOVE 'I' TO TARGET-TYPE
                                MOVE WS-ENT-X(WS-I) TO TARGET-X
                                MOVE WS-ENT-Y(WS-I) TO TARGET-Y
-                               MOVE 'E' TO MOVE-DIRECTION
+                               PERFORM DERIVE-MOVE-DIRECTION
                                MOVE 6 TO MOVE-URGENCY
+                               MOVE 1 TO ACTION-COUNT
+                               MOVE 'MV' TO ACTION-CODE(1)
+                               MOVE 0 TO ACTION-PARAM(1)
+                               EXIT PERFORM
+                           END-IF
+                       WHEN 30 THRU 39  *> Armor items
+                           IF NEED-ARMOR = 'Y'
+                               MOVE 'I' TO TARGET-TYPE
+                               MOVE WS-ENT-X(WS-I) TO TARGET-X
+                               MOVE WS-ENT-Y(WS-I) TO TARGET-Y
+                               PERFORM DERIVE-MOVE-DIRECTION
+                               MOVE 7 TO MOVE-URGENCY
+                               MOVE 1 TO ACTION-COUNT
+                               MOVE 'MV' TO ACTION-CODE(1)
+                               MOVE 0 TO ACTION-PARAM(1)
+                               EXIT PERFORM
+                           END-IF
+                       WHEN 40 THRU 49  *> Weapon items
+                           IF WANT-WEAPON = 'Y'
+                               MOVE 'I' TO TARGET-TYPE
+                               MOVE WS-ENT-X(WS-I) TO TARGET-X
+                               MOVE WS-ENT-Y(WS-I) TO TARGET-Y
+                               PERFORM DERIVE-MOVE-DIRECTION
+                               MOVE 5 TO MOVE-URGENCY
+                               MOVE 1 TO ACTION-COUNT
+                               MOVE 'MV' TO ACTION-CODE(1)
+                               MOVE 0 TO ACTION-PARAM(1)
                                EXIT PERFORM
                            END-IF
                    END-EVALUATE
                END-IF
            END-PERFORM.
            
+       DERIVE-MOVE-DIRECTION.
+      *    Same DELTA-X/DELTA-Y-off-the-player idea SETUP-COMBAT uses
+      *    for ANGLE-DIFFERENCE, just picking a cardinal move instead
+      *    of an aim adjustment.
+           COMPUTE DELTA-X = TARGET-X - PLAYER-X
+           COMPUTE DELTA-Y = TARGET-Y - PLAYER-Y
+
+           IF FUNCTION ABS(DELTA-X) > FUNCTION ABS(DELTA-Y)
+               IF DELTA-X > 0
+                   MOVE 'E' TO MOVE-DIRECTION
+               ELSE
+                   MOVE 'W' TO MOVE-DIRECTION
+               END-IF
+           ELSE
+               IF DELTA-Y > 0
+                   MOVE 'S' TO MOVE-DIRECTION
+               ELSE
+                   MOVE 'N' TO MOVE-DIRECTION
+               END-IF
+           END-IF.
+
        EXPLORE.
       *    Basic exploration - move forward
            MOVE 'X' TO TARGET-TYPE
@@ -314,7 +518,7 @@
       *    Generate keyboard/mouse commands
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > ACTION-COUNT
                EVALUATE ACTION-CODE(WS-I)
-                   WHEN 'AIM'
+                   WHEN 'AM'
                        MOVE 'M' TO COMMAND-TYPE
                        MOVE 'P' TO COMMAND-ACTION
                        MOVE 'MOVE' TO COMMAND-CODE
@@ -328,12 +532,30 @@
                        MOVE 'BTN1' TO COMMAND-CODE
                        MOVE 0 TO MOUSE-DELTA-X MOUSE-DELTA-Y
                        WRITE COMMAND-RECORD
-                       
+                       ADD 1 TO SCORE-SHOTS-FIRED
+
                    WHEN 'MV'
                        MOVE 'K' TO COMMAND-TYPE
                        MOVE 'P' TO COMMAND-ACTION
-                       MOVE 'W   ' TO COMMAND-CODE
+                       PERFORM DERIVE-MOVE-KEYCODE
                        MOVE 0 TO MOUSE-DELTA-X MOUSE-DELTA-Y
                        WRITE COMMAND-RECORD
                END-EVALUATE
-           END-PERFORM.
\ No newline at end of file
+           END-PERFORM.
+
+       DERIVE-MOVE-KEYCODE.
+      *    MOVE-DIRECTION is the N/S/E/W DERIVE-MOVE-DIRECTION (or
+      *    EXPLORE's default) already picked - map it to the WASD key
+      *    that actually moves that way instead of always pressing W.
+           EVALUATE MOVE-DIRECTION
+               WHEN 'N'
+                   MOVE 'W   ' TO COMMAND-CODE
+               WHEN 'S'
+                   MOVE 'S   ' TO COMMAND-CODE
+               WHEN 'E'
+                   MOVE 'D   ' TO COMMAND-CODE
+               WHEN 'W'
+                   MOVE 'A   ' TO COMMAND-CODE
+               WHEN OTHER
+                   MOVE 'W   ' TO COMMAND-CODE
+           END-EVALUATE.
\ No newline at end of file
